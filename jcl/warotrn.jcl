@@ -0,0 +1,23 @@
+//WAROTRN  JOB  (ACCTNO),'WARO TOURNEY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Unattended tournament run: plays the game count given on the  *
+//* TOURNCTL parameter card below and rolls up strategy standings *
+//* from the accumulated GAMEHIST file. Resubmit the same job to  *
+//* keep adding games to the same running history. LEADERBOARD    *
+//* carries season-to-date per-player/strategy standings across   *
+//* separate submissions of this same job.                        *
+//*--------------------------------------------------------------*
+//TOURNEY  EXEC PGM=WARO-TOURNEY
+//STEPLIB  DD   DSN=WARO.LOADLIB,DISP=SHR
+//TOURNCTL DD   *
+0050
+/*
+//GAMEHIST DD   DSN=WARO.GAMEHIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//LEADERBOARD DD DSN=WARO.LEADERBOARD,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//
