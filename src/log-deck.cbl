@@ -6,14 +6,21 @@
           01 IDX PIC 9(2).
 
        LINKAGE SECTION.
-       78 NUM-CARDS               VALUE 16.
+       78 NUM-CARDS-MAX            VALUE 40.
+       01 NUM-CARDS PIC 9(2).
        01 DECK-REC.
-         02 CARDS PIC 9(2) OCCURS NUM-CARDS TIMES.
+         02 CARDS PIC 9(2) OCCURS NUM-CARDS-MAX TIMES.
+       *> "Y" (the default) traces every card as before; "N" suppresses
+       *> this per-card DISPLAY for a quiet batch run.
+       01 VERBOSE-SWITCH PIC X(1).
+         88 VERBOSE-TRACING VALUE "Y".
 
-       PROCEDURE DIVISION USING DECK-REC.
-          DISPLAY " "
-            
-          PERFORM LOG-DECK VARYING IDX FROM 1 BY 1 UNTIL IDX>NUM-CARDS.
+       PROCEDURE DIVISION USING NUM-CARDS, DECK-REC, VERBOSE-SWITCH.
+          IF VERBOSE-TRACING
+            DISPLAY " "
+
+            PERFORM LOG-DECK VARYING IDX FROM 1 BY 1 UNTIL IDX>NUM-CARDS
+          END-IF
 
           GOBACK
           .
