@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARO-BIDFREQ.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "BIDAUDIT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUDIT-STATUS.
+       DATA DIVISION.
+         FILE SECTION.
+         *> Same layout player-turn.cbl writes; duplicated here rather
+         *> than via a copybook, matching how WARO-REPORT already
+         *> carries its own copy of GAME-HIST-RECORD.
+         FD AUDIT-FILE.
+         01 AUDIT-RECORD.
+           02 AUD-DATE PIC X(8).
+           02 FILLER PIC X.
+           02 AUD-NAME PIC X(6).
+           02 FILLER PIC X.
+           02 AUD-STRATEGY PIC 9(1).
+           02 FILLER PIC X.
+           02 AUD-PRIZE PIC 9(2).
+           02 FILLER PIC X.
+           02 AUD-BID PIC 9(2).
+           02 FILLER PIC X.
+           *> 10 must track NUM-CARDS-MAX in player-turn.cbl.
+           02 AUD-HAND-BEFORE PIC 9(2) OCCURS 10 TIMES.
+           02 FILLER PIC X.
+           02 AUD-HAND-AFTER PIC 9(2) OCCURS 10 TIMES.
+
+         WORKING-STORAGE SECTION.
+         01 AUDIT-STATUS PIC X(2).
+           88 AUDIT-OK VALUE "00".
+         01 EOF-SWITCH PIC X(1) VALUE "N".
+           88 AT-EOF VALUE "Y".
+         01 RECORD-COUNT PIC 9(6) VALUE 0.
+
+         78 STRATEGY-NEXT VALUE 1.
+         78 STRATEGY-MAX VALUE 2.
+         78 STRATEGY-NEAREST VALUE 3.
+         78 STRATEGY-HUMAN VALUE 4.
+         78 STRATEGY-COUNT VALUE 4.
+
+         01 STRATEGY-NAMES.
+           02 FILLER PIC X(16) VALUE 'STRATEGY-NEXT   '.
+           02 FILLER PIC X(16) VALUE 'STRATEGY-MAX    '.
+           02 FILLER PIC X(16) VALUE 'STRATEGY-NEAREST'.
+           02 FILLER PIC X(16) VALUE 'STRATEGY-HUMAN  '.
+         01 STRATEGY-NAMES-R REDEFINES STRATEGY-NAMES.
+           02 STRATEGY-NAME PIC X(16) OCCURS 4 TIMES.
+
+         *> Every card value actually seen is 1 thru NUM-CARDS-DECK in
+         *> waro.cbl; this ceiling is the compiled-in ceiling for the
+         *> deck/hand sizing table there (NUM-CARDS-DECK-MAX), widened
+         *> by one so index 0 can absorb a 0 (no-bid) value safely.
+         78 CARD-VALUE-MAX VALUE 40.
+
+         *> Running bid-frequency table: how many times each strategy
+         *> has bid each possible card value in response to each
+         *> possible prize card. FREQ-COUNT is rebuilt from scratch on
+         *> every run by rescanning the whole BIDAUDIT log, the same
+         *> "report program rescans the log" pattern WARO-REPORT uses
+         *> for GAME-HISTORY.
+         01 FREQ-TABLE.
+           02 FREQ-STRATEGY-DATA OCCURS STRATEGY-COUNT TIMES.
+             03 FREQ-PRIZE-DATA OCCURS CARD-VALUE-MAX TIMES.
+               04 FREQ-BID-COUNT PIC 9(6) OCCURS CARD-VALUE-MAX TIMES
+                                          VALUE 0.
+
+         01 W-STRATEGY PIC 9(1).
+         01 W-PRIZE PIC 9(2).
+         01 W-BID PIC 9(2).
+         01 RPT-STRATEGY PIC 9(2).
+         01 RPT-PRIZE PIC 9(2).
+         01 RPT-BID PIC 9(2).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+         OPEN INPUT AUDIT-FILE.
+         IF NOT AUDIT-OK
+           DISPLAY "TRACER SEVERE ERROR: no BIDAUDIT to report on"
+           GOBACK
+         END-IF.
+
+         PERFORM READ-NEXT-RECORD.
+         PERFORM PROCESS-RECORD UNTIL AT-EOF.
+
+         CLOSE AUDIT-FILE.
+         PERFORM PRINT-REPORT.
+         *> GOBACK rather than STOP RUN so a tournament driver can
+         *> CALL 'WARO-BIDFREQ' for an end-of-run rollup without
+         *> ending the caller's run unit.
+         GOBACK.
+
+       READ-NEXT-RECORD.
+         READ AUDIT-FILE
+           AT END MOVE "Y" TO EOF-SWITCH
+         END-READ.
+
+       *> A bid of 0 means the strategy had no card left to offer
+       *> (hand exhausted); that isn't a real card decision, so it's
+       *> excluded from the tally.
+       PROCESS-RECORD.
+         IF AUD-STRATEGY > 0 AND AUD-BID > 0
+           ADD 1 TO RECORD-COUNT
+           MOVE AUD-STRATEGY TO W-STRATEGY
+           MOVE AUD-PRIZE TO W-PRIZE
+           MOVE AUD-BID TO W-BID
+           ADD 1 TO FREQ-BID-COUNT (W-STRATEGY, W-PRIZE, W-BID)
+         END-IF.
+         PERFORM READ-NEXT-RECORD.
+
+       PRINT-REPORT.
+         DISPLAY " ".
+         DISPLAY "WARO BID-FREQUENCY REPORT - decisions read: "
+           RECORD-COUNT.
+         PERFORM PRINT-STRATEGY-BLOCK
+           VARYING RPT-STRATEGY FROM 1 BY 1 UNTIL
+             RPT-STRATEGY > STRATEGY-COUNT.
+
+       PRINT-STRATEGY-BLOCK.
+         DISPLAY STRATEGY-NAME (RPT-STRATEGY) ":".
+         PERFORM PRINT-PRIZE-ROW
+           VARYING RPT-PRIZE FROM 1 BY 1 UNTIL
+             RPT-PRIZE > CARD-VALUE-MAX.
+
+       PRINT-PRIZE-ROW.
+         PERFORM PRINT-BID-COUNT
+           VARYING RPT-BID FROM 1 BY 1 UNTIL RPT-BID > CARD-VALUE-MAX.
+
+       PRINT-BID-COUNT.
+         IF FREQ-BID-COUNT (RPT-STRATEGY, RPT-PRIZE, RPT-BID) > 0
+           DISPLAY "  prize " RPT-PRIZE " bid " RPT-BID " count "
+             FREQ-BID-COUNT (RPT-STRATEGY, RPT-PRIZE, RPT-BID)
+         END-IF.
