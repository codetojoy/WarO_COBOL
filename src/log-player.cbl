@@ -6,21 +6,35 @@
           01 I PIC 9(2).
 
        LINKAGE SECTION.
-       78 NUM-CARDS               VALUE 4.
+       78 NUM-CARDS-MAX            VALUE 10.
+       01 NUM-CARDS PIC 9(2).
        01 PLAYER-REC.
-          02 PLAYER-NAME PIC X(6).      
+          02 PLAYER-NAME PIC X(6).
           02 PLAYER-BID PIC 9(2).
-          02 PLAYER-POINTS PIC 9(2).
+          02 PLAYER-POINTS PIC 9(4).
           02 PLAYER-STRATEGY PIC 9(1).
-          02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS TIMES.
+          *> Same position as WARO's PLAYER-TABLE entry; must line up
+          *> byte-for-byte with the caller's group.
+          02 PLAYER-EXHAUSTED-SWITCH PIC X(1).
+            88 PLAYER-HAND-EXHAUSTED VALUE "Y".
+          02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS-MAX TIMES.
+       *> "Y" (the default) traces every hand slot as before; "N"
+       *> suppresses this per-card DISPLAY for a quiet batch run.
+       01 VERBOSE-SWITCH PIC X(1).
+         88 VERBOSE-TRACING VALUE "Y".
 
-       PROCEDURE DIVISION USING PLAYER-REC.
-          DISPLAY " "
-          DISPLAY "name: " PLAYER-NAME " (" PLAYER-STRATEGY ")"
-          DISPLAY "bid: " PLAYER-BID
-          DISPLAY "points: " PLAYER-POINTS
-            
-          PERFORM LOG-HAND VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS.
+       PROCEDURE DIVISION USING NUM-CARDS, PLAYER-REC, VERBOSE-SWITCH.
+          IF VERBOSE-TRACING
+            DISPLAY " "
+            DISPLAY "name: " PLAYER-NAME " (" PLAYER-STRATEGY ")"
+            DISPLAY "bid: " PLAYER-BID
+            DISPLAY "points: " PLAYER-POINTS
+            IF PLAYER-HAND-EXHAUSTED
+              DISPLAY "status: HAND EXHAUSTED - not in contention"
+            END-IF
+
+            PERFORM LOG-HAND VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS
+          END-IF
 
           GOBACK
           .
