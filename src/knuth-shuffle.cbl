@@ -1,30 +1,38 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. knuth-shuffle.
-       * https://www.rosettacode.org/wiki/Knuth_shuffle
- 
+      * https://www.rosettacode.org/wiki/Knuth_shuffle
+
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
        01  i                       PIC 9(2).
        01  j                       PIC 9(2).
- 
+
        01  temp                    PIC 9(2).
- 
+
        LINKAGE SECTION.
-       78  Table-Len               VALUE 16.
+       78  Table-Len-Max           VALUE 40.
+       01  Table-Len               PIC 9(2).
        01  ttable-area.
-           03  ttable              PIC 9(2) OCCURS Table-Len TIMES.
- 
-       PROCEDURE DIVISION USING ttable-area.
-           MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE (11:6)) TO i
- 
+           03  ttable              PIC 9(2) OCCURS Table-Len-Max TIMES.
+      *> Fixed seed for reproducible shuffles; 0 means "reseed from
+      *> the current timestamp" as before.
+       01  Shuffle-Seed            PIC 9(8).
+
+       PROCEDURE DIVISION USING Table-Len, ttable-area, Shuffle-Seed.
+           IF Shuffle-Seed > 0
+               MOVE FUNCTION RANDOM(Shuffle-Seed) TO i
+           ELSE
+               MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE (11:6)) TO i
+           END-IF
+
            PERFORM VARYING i FROM Table-Len BY -1 UNTIL i = 0
                COMPUTE j =
                    FUNCTION MOD(FUNCTION RANDOM * 10000, Table-Len) + 1
- 
+
                MOVE ttable (i) TO temp
                MOVE ttable (j) TO ttable (i)
                MOVE temp TO ttable (j)
            END-PERFORM
- 
+
            GOBACK
            .
