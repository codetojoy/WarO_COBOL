@@ -1,155 +1,1578 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WARO.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS GAME-HISTORY-STATUS.
+
+           *> Control record for deck/hand size, read once at BEGIN;
+           *> a missing DECKCTL falls back to the historical 4-card
+           *> hand / 16-card deck, same FILE STATUS 35 fallback style
+           *> as GAME-HISTORY-FILE's OPEN EXTEND.
+           SELECT DECK-CTL-FILE ASSIGN TO "DECKCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS DECK-CTL-STATUS.
+
+           *> Optional seat-count control record, read once at BEGIN;
+           *> a missing PLAYERCTL falls back to the historical 3-seat
+           *> game, same FILE STATUS 35 fallback style as DECKCTL.
+           SELECT PLAYER-CTL-FILE ASSIGN TO "PLAYERCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PLAYER-CTL-STATUS.
+
+           *> Optional seat number to hand over to an interactive
+           *> human player instead of an automated strategy; a
+           *> missing HUMANCTL keeps every seat fully automated, same
+           *> FILE STATUS 35 fallback style as DECKCTL.
+           SELECT HUMAN-CTL-FILE ASSIGN TO "HUMANCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS HUMAN-CTL-STATUS.
+
+           *> Holds the next game-id to stamp on DEALFILE/DEAL-RECORD;
+           *> read at BEGIN (FILE STATUS 35 falls back to game 1) and
+           *> rewritten at the end of the run so the next invocation
+           *> (standalone or under WARO-TOURNEY) keeps counting up.
+           SELECT DEAL-SEQ-FILE ASSIGN TO "DEALSEQ"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS DEAL-SEQ-STATUS.
+
+           *> One record per game: the full dealt deck, kitty, and
+           *> every player's hand/strategy, keyed by game-id so a
+           *> specific game's deal can be inspected or replayed later.
+           SELECT DEAL-FILE ASSIGN TO "DEALFILE"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS DEAL-GAME-ID
+             FILE STATUS IS DEAL-FILE-STATUS.
+
+           *> Optional game-id to replay from DEALFILE instead of
+           *> dealing a fresh game; a missing REPLAYCTL plays a normal,
+           *> freshly-shuffled game as before, same FILE STATUS 35
+           *> fallback style as DECKCTL/HUMANCTL.
+           SELECT REPLAY-CTL-FILE ASSIGN TO "REPLAYCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS REPLAY-CTL-STATUS.
+
+           *> Optional fixed seed passed down to knuth-shuffle for a
+           *> reproducible deal; a missing SEEDCTL leaves the seed at
+           *> 0, so knuth-shuffle reseeds from the current timestamp
+           *> as before, same FILE STATUS 35 fallback style as the
+           *> other optional control files above.
+           SELECT SEED-CTL-FILE ASSIGN TO "SEEDCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SEED-CTL-STATUS.
+
+           *> Optional house-rule switch for how a tied top bid is
+           *> resolved; a missing TIECTL keeps the historical sudden-
+           *> death mini-bid, same FILE STATUS 35 fallback style
+           *> as the other optional control files above.
+           SELECT TIE-CTL-FILE ASSIGN TO "TIECTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TIE-CTL-STATUS.
+
+           *> Optional per-seat strategy assignment, one record per
+           *> seat to override; a missing STRATCTL (or a seat it never
+           *> mentions) keeps the compiled-in default strategy for
+           *> that seat, same FILE STATUS 35 fallback style as the
+           *> other optional control files above.
+           SELECT STRAT-CTL-FILE ASSIGN TO "STRATCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS STRAT-CTL-STATUS.
+
+           *> Optional quiet/verbose switch for the per-card DISPLAY
+           *> tracing in log-deck/log-kitty/log-player; a missing
+           *> VERBOSECTL keeps full tracing on, same FILE STATUS 35
+           *> fallback style as the other optional control files above.
+           SELECT VERBOSE-CTL-FILE ASSIGN TO "VERBOSECTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS VERBOSE-CTL-STATUS.
+
+           *> Optional bonus-card rule: the prize card value named here
+           *> doubles that round's point award in AWARD-WINNER; a
+           *> missing BONUSCTL (or a blank/zero card value in it) turns
+           *> the bonus off, awarding PRIZE-CARD's face value exactly
+           *> as before, same FILE STATUS 35 fallback style as the
+           *> other optional control files above.
+           SELECT BONUS-CTL-FILE ASSIGN TO "BONUSCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS BONUS-CTL-STATUS.
+
+           *> Optional harsher house rule: when on, each round's lowest
+           *> bidder (opposite of PICK-ROUND-WINNER's high-bid logic)
+           *> loses points equal to their bid instead of nobody losing
+           *> anything; a missing PENALTYCTL keeps the historical
+           *> no-penalty scoring, same FILE STATUS 35 fallback style as
+           *> the other optional control files above.
+           SELECT PENALTY-CTL-FILE ASSIGN TO "PENALTYCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PENALTY-CTL-STATUS.
+
+           *> Formatted print report of each round's bids, running
+           *> points, and the round winner - a readable game summary
+           *> suitable for printing or emailing, in place of reading
+           *> the raw TRACER DISPLAY tracing off a job log. Appended
+           *> across games like GAME-HISTORY-FILE, same FILE STATUS 35
+           *> fallback style.
+           SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCRIPT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TRANSCRIPT-STATUS.
+
+           *> Optional live spectator feed switch; a missing SPECTCTL
+           *> keeps the historical behavior of never touching
+           *> SPECTFEED, same FILE STATUS 35 fallback style as the
+           *> other optional control files above.
+           SELECT SPECT-CTL-FILE ASSIGN TO "SPECTCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SPECT-CTL-STATUS.
+
+           *> Round-by-round status snapshot for a shop monitor to poll
+           *> while a game is still running, rather than only reading
+           *> results after the fact off TRANSCRIPT/the job log. Unlike
+           *> TRANSCRIPT (appended page by page), this is OPENed OUTPUT
+           *> and fully rewritten every round (see PUBLISH-SPECTATOR-
+           *> FEED) so a poller always sees exactly the latest round's
+           *> prize card, bids, and running standings, never a growing
+           *> history of past ones.
+           SELECT SPECTATOR-FEED-FILE ASSIGN TO "SPECTFEED"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SPECTATOR-FEED-STATUS.
        DATA DIVISION.
+         FILE SECTION.
+         FD GAME-HISTORY-FILE.
+         01 GAME-HIST-RECORD.
+           02 GH-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 GH-TYPE PIC X(1).
+           02 FILLER PIC X VALUE SPACE.
+           02 GH-ROUND PIC 9(2).
+           02 FILLER PIC X VALUE SPACE.
+           *> GH-PRIZE only ever holds PRIZE-CARD's face value (see
+           *> WRITE-GAME-HISTORY-ROUND), never the bonus-doubled
+           *> EFFECTIVE-PRIZE-POINTS, so it stays within 2 digits as
+           *> long as NUM-CARDS-DECK-MAX does - unlike GH-POINTS below,
+           *> which accumulates across rounds and needs the wider PIC.
+           02 GH-PRIZE PIC 9(2).
+           02 FILLER PIC X VALUE SPACE.
+           02 GH-WINNER PIC 9(1).
+           02 FILLER PIC X VALUE SPACE.
+           *> 8 must track NUM-PLAYERS-MAX in WORKING-STORAGE below;
+           *> an FD cannot forward-reference a 78-level constant.
+           02 GH-PLAYER-DATA OCCURS 8 TIMES.
+             03 GH-PLAYER-NAME PIC X(6).
+             03 FILLER PIC X VALUE SPACE.
+             03 GH-STRATEGY PIC 9(1).
+             03 FILLER PIC X VALUE SPACE.
+             03 GH-BID PIC 9(2).
+             03 FILLER PIC X VALUE SPACE.
+             *> Must stay wide enough to hold PLAYER-POINTS' full
+             *> range without truncating a legitimately large score.
+             03 GH-POINTS PIC 9(4).
+             03 FILLER PIC X VALUE SPACE.
+
+         FD DECK-CTL-FILE.
+         01 DECK-CTL-RECORD.
+           02 DECK-CTL-NUM-CARDS-HAND PIC 9(2).
+           02 FILLER PIC X.
+           02 DECK-CTL-NUM-CARDS-DECK PIC 9(2).
+
+         FD PLAYER-CTL-FILE.
+         01 PLAYER-CTL-RECORD.
+           02 PLAYER-CTL-NUM-PLAYERS PIC 9(2).
+
+         FD HUMAN-CTL-FILE.
+         01 HUMAN-CTL-RECORD.
+           02 HUMAN-CTL-SEAT PIC 9(2).
+
+         FD DEAL-SEQ-FILE.
+         01 DEAL-SEQ-RECORD.
+           02 DEAL-SEQ-NEXT-ID PIC 9(6).
+
+         *> The full as-dealt state for one game, keyed by game-id so a
+         *> specific deal can be inspected or replayed later.
+         FD DEAL-FILE.
+         01 DEAL-RECORD.
+           02 DEAL-GAME-ID PIC 9(6).
+           *> The deck/hand/seat sizes actually in effect when this
+           *> game was dealt, so a later replay deals from the same
+           *> sizes even if DECKCTL/PLAYERCTL have since changed.
+           02 DEAL-NUM-CARDS-DECK PIC 9(2).
+           02 DEAL-NUM-CARDS-HAND PIC 9(2).
+           02 DEAL-NUM-PLAYERS PIC 9(2).
+           *> 40 must track NUM-CARDS-DECK-MAX in WORKING-STORAGE below;
+           *> an FD cannot forward-reference a 78-level constant.
+           02 DEAL-DECK-CARDS PIC 9(2) OCCURS 40 TIMES.
+           *> 10 must track NUM-CARDS-HAND-MAX below.
+           02 DEAL-KITTY-CARDS PIC 9(2) OCCURS 10 TIMES.
+           *> 8 must track NUM-PLAYERS-MAX below.
+           02 DEAL-PLAYER-DATA OCCURS 8 TIMES.
+             03 DEAL-PLAYER-NAME PIC X(6).
+             03 DEAL-PLAYER-STRATEGY PIC 9(1).
+             *> 10 must track NUM-CARDS-HAND-MAX below.
+             03 DEAL-PLAYER-HAND PIC 9(2) OCCURS 10 TIMES.
+
+         FD REPLAY-CTL-FILE.
+         01 REPLAY-CTL-RECORD.
+           02 REPLAY-CTL-GAME-ID PIC 9(6).
+
+         FD SEED-CTL-FILE.
+         01 SEED-CTL-RECORD.
+           02 SEED-CTL-VALUE PIC 9(8).
+
+         FD TIE-CTL-FILE.
+         01 TIE-CTL-RECORD.
+           02 TIE-CTL-MODE PIC X(1).
+
+         FD STRAT-CTL-FILE.
+         01 STRAT-CTL-RECORD.
+           02 STRAT-CTL-SEAT PIC 9(2).
+           02 FILLER PIC X.
+           02 STRAT-CTL-STRATEGY PIC 9(1).
+
+         FD VERBOSE-CTL-FILE.
+         01 VERBOSE-CTL-RECORD.
+           02 VERBOSE-CTL-MODE PIC X(1).
+
+         FD BONUS-CTL-FILE.
+         01 BONUS-CTL-RECORD.
+           02 BONUS-CTL-CARD PIC 9(2).
+
+         FD PENALTY-CTL-FILE.
+         01 PENALTY-CTL-RECORD.
+           02 PENALTY-CTL-MODE PIC X(1).
+
+         *> Print-style report line, reused via REDEFINES for the page
+         *> header, column header, per-player detail, and round-winner
+         *> line types - same FILLER/REDEFINES convention as
+         *> DEAL-RECORD and DEFAULT-PLAYER-STRATEGIES-R above.
+         FD TRANSCRIPT-FILE.
+         01 TRANSCRIPT-RECORD PIC X(72).
+
+         FD SPECT-CTL-FILE.
+         01 SPECT-CTL-RECORD.
+           02 SPECT-CTL-MODE PIC X(1).
+
+         *> Print-style status line, reused via REDEFINES for the
+         *> round-summary and per-seat line types - same FILLER/
+         *> REDEFINES convention TRANSCRIPT-LINE-AREA already uses.
+         FD SPECTATOR-FEED-FILE.
+         01 SPECTATOR-FEED-RECORD PIC X(72).
+
          WORKING-STORAGE SECTION.
+         *> Static column-header line: its literal text is set once at
+         *> program load and never shares storage with the other line
+         *> layouts below, so it survives for the life of the run.
+         01 TRANSCRIPT-COLHDR-LINE PIC X(72) VALUE
+           "ROUND  PLAYER              BID  POINTS".
+
+         *> Working area for the page-header, detail, and winner line
+         *> layouts, built fresh (MOVE SPACES, then the fields that
+         *> apply) on every call - unlike TRANSCRIPT-COLHDR-LINE above,
+         *> any literal text for these (the "GAME:"/"PAGE:"/"WINNER:"/
+         *> "PRIZE:" labels) has to be MOVEd in explicitly each time
+         *> since REDEFINES means a MOVE SPACES to one view blanks out
+         *> whatever a VALUE clause set on another view's FILLERs.
+         01 TRANSCRIPT-LINE-AREA.
+           02 TRANSCRIPT-LINE PIC X(72).
+         01 TRANSCRIPT-HEADER-LINE REDEFINES TRANSCRIPT-LINE-AREA.
+           02 TH-TITLE PIC X(22).
+           02 TH-GAME-LABEL PIC X(6).
+           02 TH-GAME-ID PIC Z(5)9.
+           02 FILLER PIC X(10).
+           02 TH-PAGE-LABEL PIC X(6).
+           02 TH-PAGE PIC Z(3)9.
+           02 FILLER PIC X(18).
+         01 TRANSCRIPT-DETAIL-LINE REDEFINES TRANSCRIPT-LINE-AREA.
+           02 TD-ROUND PIC Z9.
+           02 FILLER PIC X(3).
+           02 TD-PLAYER PIC X(6).
+           02 FILLER PIC X(14).
+           02 TD-BID PIC Z9.
+           02 FILLER PIC X(3).
+           02 TD-POINTS PIC Z(3)9.
+           02 FILLER PIC X(38).
+         01 TRANSCRIPT-WINNER-LINE REDEFINES TRANSCRIPT-LINE-AREA.
+           02 FILLER PIC X(9).
+           02 TW-LABEL PIC X(8).
+           02 TW-NAME PIC X(9).
+           02 FILLER PIC X(1).
+           02 TW-PRIZE-LABEL PIC X(7).
+           02 TW-PRIZE PIC Z9.
+           02 FILLER PIC X(1).
+           02 TW-BONUS-FLAG PIC X(9).
+           02 FILLER PIC X(26).
+
+         *> Working area for the round-summary and per-seat spectator
+         *> feed lines, same MOVE-SPACES-then-MOVE-the-labels-in-fresh
+         *> convention TRANSCRIPT-LINE-AREA's REDEFINES group uses.
+         01 SPECT-LINE-AREA.
+           02 SPECT-LINE PIC X(72).
+         01 SPECT-ROUND-LINE REDEFINES SPECT-LINE-AREA.
+           02 SRL-ROUND-LABEL PIC X(8).
+           02 SRL-ROUND PIC Z9.
+           02 FILLER PIC X(2).
+           02 SRL-PRIZE-LABEL PIC X(8).
+           02 SRL-PRIZE PIC Z9.
+           02 FILLER PIC X(2).
+           02 SRL-BONUS-FLAG PIC X(9).
+           02 FILLER PIC X(39).
+         01 SPECT-SEAT-LINE REDEFINES SPECT-LINE-AREA.
+           02 SSL-FILLER-1 PIC X(3).
+           02 SSL-PLAYER PIC X(6).
+           02 FILLER PIC X(3).
+           02 SSL-BID-LABEL PIC X(5).
+           02 SSL-BID PIC Z9.
+           02 FILLER PIC X(3).
+           02 SSL-POINTS-LABEL PIC X(8).
+           02 SSL-POINTS PIC Z(3)9.
+           02 FILLER PIC X(38).
+
+         01 TRANSCRIPT-STATUS PIC X(2).
+         01 TRANSCRIPT-LINE-COUNT PIC 9(4) VALUE 0.
+         78 TRANSCRIPT-MAX-LINES-PER-PAGE VALUE 20.
+         01 TRANSCRIPT-PAGE-NUMBER PIC 9(4) VALUE 0.
+         01 TRANSCRIPT-GAME-ID PIC 9(6).
+         01 GAME-HISTORY-STATUS PIC X(2).
+         01 DECK-CTL-STATUS PIC X(2).
+         01 PLAYER-CTL-STATUS PIC X(2).
+         01 HUMAN-CTL-STATUS PIC X(2).
+         01 DEAL-SEQ-STATUS PIC X(2).
+         01 DEAL-FILE-STATUS PIC X(2).
+         01 DEAL-GAME-ID-HOLD PIC 9(6) VALUE 1.
+         01 REPLAY-CTL-STATUS PIC X(2).
+         01 SEED-CTL-STATUS PIC X(2).
+         01 TIE-CTL-STATUS PIC X(2).
+         01 STRAT-CTL-STATUS PIC X(2).
+         01 STRAT-CTL-EOF-SWITCH PIC X(1) VALUE "N".
+           88 STRAT-CTL-EOF VALUE "Y".
+         01 VERBOSE-CTL-STATUS PIC X(2).
+
+         *> Runtime-selectable trace volume for the per-card DISPLAY
+         *> tracing in log-deck/log-kitty/log-player: "Y" (the default,
+         *> with no VERBOSECTL present) keeps every card and hand slot
+         *> DISPLAYed as before; "N" suppresses that per-card tracing so
+         *> an overnight WARO-TOURNEY batch of hundreds of games doesn't
+         *> flood the job log.
+         01 VERBOSE-MODE-SWITCH PIC X(1) VALUE "Y".
+           88 VERBOSE-TRACING VALUE "Y".
+         01 BONUS-CTL-STATUS PIC X(2).
+
+         *> Prize card value that doubles a round's point award; 0 (the
+         *> default, with no BONUSCTL present) means no bonus card is
+         *> in play, so AWARD-WINNER/SPLIT-POT-AWARD use PRIZE-CARD's
+         *> face value exactly as before.
+         01 BONUS-CARD-VALUE PIC 9(2) VALUE 0.
+
+         *> This round's actual point award, set once per round in
+         *> PLAY-ROUND: PRIZE-CARD's face value, doubled if PRIZE-CARD
+         *> matches BONUS-CARD-VALUE. AWARD-WINNER and SPLIT-POT-AWARD
+         *> both award from this instead of PRIZE-CARD directly so the
+         *> bonus rule only has to be applied in one place.
+         01 EFFECTIVE-PRIZE-POINTS PIC 9(2).
+         01 BONUS-ROUND-SWITCH PIC X(1) VALUE "N".
+           88 BONUS-ROUND-ACTIVE VALUE "Y".
+         01 PENALTY-CTL-STATUS PIC X(2).
+
+         *> "N" (the default, with no PENALTYCTL present) keeps the
+         *> historical rule that only the round winner's points move;
+         *> "Y" turns on the harsher low-bid penalty (see
+         *> APPLY-BID-PENALTY) for more competitive tournament play.
+         01 PENALTY-MODE-SWITCH PIC X(1) VALUE "N".
+           88 PENALTY-MODE-ACTIVE VALUE "Y".
+         01 LOW-BID PIC 9(2).
+         01 IDX-LOW-BIDDER PIC 9(1).
+         01 LOW-BID-TIE-COUNT PIC 9(2).
+         01 PENALTY-AMOUNT PIC 9(2).
+
+         *> RECONCILE-POINTS's simple points-equal-kitty check assumed
+         *> every point ever moves from the kitty to a winner; the
+         *> bonus-card and low-bid-penalty rules both break that
+         *> assumption, so the running totals below are folded into
+         *> RECONCILE-POINTS's expected total instead.
+         01 RECON-BONUS-EXTRA PIC 9(4) VALUE 0.
+         01 RECON-PENALTY-TOTAL PIC 9(4) VALUE 0.
+         01 RECON-EXPECTED-TOTAL PIC S9(5).
+
+         01 SPECT-CTL-STATUS PIC X(2).
+         01 SPECTATOR-FEED-STATUS PIC X(2).
+
+         *> "N" (the default, with no SPECTCTL present) keeps the
+         *> historical behavior of never touching SPECTFEED; "Y" turns
+         *> on PUBLISH-SPECTATOR-FEED's live round-by-round snapshot
+         *> for an external monitor to poll.
+         01 SPECTATOR-MODE-SWITCH PIC X(1) VALUE "N".
+           88 SPECTATOR-MODE-ACTIVE VALUE "Y".
+
+         *> Fixed shuffle seed for reproducible testing, passed down to
+         *> knuth-shuffle; 0 (the default, with no SEEDCTL present)
+         *> means knuth-shuffle reseeds from the current timestamp.
+         01 SHUFFLE-SEED PIC 9(8) VALUE 0.
+
+         *> Replay mode: REPLAY-MODE on means BEGIN loads a previously
+         *> persisted deal from DEALFILE (by REPLAY-GAME-ID) instead of
+         *> shuffling a fresh one, so a disputed or interesting game can
+         *> be stepped through again exactly.
+         01 REPLAY-MODE-SWITCH PIC X(1) VALUE "N".
+           88 REPLAY-MODE VALUE "Y".
+         01 REPLAY-GAME-ID PIC 9(6) VALUE 0.
          01 GREETING PIC A(10) VALUE 'WARO COBOL'.
          01 I PIC 9(2).
          01 J PIC 9(2).
+         01 K PIC 9(2).
          01 X PIC 9(2).
          01 Y PIC 9(2).
+         01 TX PIC 9(2).
          01 HIGH-BID PIC 9(2).
-         01 HIGH-POINTS PIC 9(2).
+         01 HIGH-POINTS PIC 9(4).
          01 IDX-ROUND-WINNER PIC 9(1).
          01 IDX-GAME-WINNER PIC 9(1).
-         78 NUM-CARDS-HAND VALUE 4.
-         78 NUM-CARDS-DECK VALUE 16.
+         01 TIE-COUNT PIC 9(2).
+         01 HAND-CARD-COUNT PIC 9(2).
+
+         *> Runtime-selectable house rule for a tied top bid: "S" (the
+         *> default, with no TIECTL present) re-bids the tied seats
+         *> sudden-death style; "P" splits PRIZE-CARD's points
+         *> evenly across the tied seats instead, so a shop that
+         *> prefers a shared pot doesn't have to run a tiebreaker round.
+         01 TIE-BREAK-MODE-SWITCH PIC X(1) VALUE "S".
+           88 TIE-BREAK-SUDDEN-DEATH VALUE "S".
+           88 TIE-BREAK-SPLIT-POT VALUE "P".
+         01 SPLIT-POT-DONE-SWITCH PIC X(1) VALUE "N".
+           88 SPLIT-POT-DONE VALUE "Y".
+         01 SPLIT-SHARE PIC 9(2).
+         01 SPLIT-REMAINDER PIC 9(2).
+
+         *> NUM-CARDS-HAND/NUM-CARDS-DECK are runtime values loaded
+         *> from DECKCTL (see READ-DECK-CTL); the MAX constants below
+         *> are only the compiled ceiling for the OCCURS tables, the
+         *> same pattern NUM-PLAYERS/NUM-PLAYERS-MAX already use.
+         78 NUM-CARDS-HAND-MAX VALUE 10.
+         78 NUM-CARDS-DECK-MAX VALUE 40.
+         01 NUM-CARDS-HAND PIC 9(2) VALUE 4.
+         01 NUM-CARDS-DECK PIC 9(2) VALUE 16.
+
+         *> Post-shuffle integrity check: confirms knuth-shuffle handed
+         *> back each card value 1 thru NUM-CARDS-DECK exactly once
+         *> before the deal proceeds.
+         01 SHUFFLE-OK-SWITCH PIC X(1) VALUE "Y".
+           88 SHUFFLE-OK VALUE "Y".
+           88 SHUFFLE-BAD VALUE "N".
+         01 SHUFFLE-SEEN PIC 9(1) OCCURS NUM-CARDS-DECK-MAX TIMES.
+
+         *> Points/deck reconciliation: every point awarded in
+         *> AWARD-WINNER came from a kitty card's face value, so the
+         *> two totals below must always match at game end.
+         01 RECON-TOTAL-POINTS PIC 9(4).
+         01 RECON-TOTAL-KITTY PIC 9(4).
+
          78 STRATEGY-NEXT VALUE 1.
          78 STRATEGY-MAX VALUE 2.
          78 STRATEGY-NEAREST VALUE 3.
+         78 STRATEGY-HUMAN VALUE 4.
+
+         *> Seat number (1-NUM-PLAYERS) to hand over to an interactive
+         *> human player via PICK-HUMAN-CARD in player-turn.cbl; 0
+         *> (the default with no HUMANCTL present) keeps every seat
+         *> fully automated.
+         01 HUMAN-SEAT PIC 9(2) VALUE 0.
+
+         *> Number of seats in play. Raise NUM-PLAYERS (and, if the
+         *> deck math requires it, NUM-CARDS-DECK) to seat more players
+         *> without adding another hardcoded PLAYER-REC; NUM-PLAYERS-MAX
+         *> is the compiled ceiling on the PLAYER-TABLE below.
+         78 NUM-PLAYERS-MAX VALUE 8.
+         01 NUM-PLAYERS PIC 9(2) VALUE 3.
+         01 TIE-SEAT-IDX PIC 9(2) OCCURS NUM-PLAYERS-MAX TIMES.
+         01 TIE-BID-VALUE PIC 9(2) OCCURS NUM-PLAYERS-MAX TIMES.
+         01 GTX PIC 9(2).
+         01 GAME-TIE-COUNT PIC 9(2).
+         01 GAME-TIE-SEAT-IDX PIC 9(2) OCCURS NUM-PLAYERS-MAX TIMES.
+         01 LOW-BID-SEAT-IDX PIC 9(2) OCCURS NUM-PLAYERS-MAX TIMES.
+
+         *> Per-seat strategy override loaded from STRATCTL (see
+         *> READ-STRAT-CTL); 0 means "no override for this seat", so
+         *> INIT-PLAYERS falls back to the compiled-in default.
+         01 STRAT-CTL-TABLE PIC 9(1) OCCURS NUM-PLAYERS-MAX TIMES
+                                      VALUE 0.
+
+         *> End-of-game standings ranking: RANK-DONE marks seats
+         *> already placed so PRINT-STANDINGS's selection can pick out
+         *> the next-highest remaining PLAYER-POINTS each pass.
+         01 RANK-DONE PIC 9(1) OCCURS NUM-PLAYERS-MAX TIMES VALUE 0.
+         01 RANK-POS PIC 9(2).
+         01 RANK-BEST-IDX PIC 9(2).
+         01 RANK-BEST-POINTS PIC 9(4).
+
+         01 DEFAULT-PLAYER-NAMES VALUE '  BachChopinMozart'.
+           02 DEFAULT-PLAYER-NAME PIC X(6) OCCURS 3 TIMES.
+         01 DEFAULT-PLAYER-STRATEGIES.
+           02 FILLER PIC 9(1) VALUE STRATEGY-NEXT.
+           02 FILLER PIC 9(1) VALUE STRATEGY-MAX.
+           02 FILLER PIC 9(1) VALUE STRATEGY-NEAREST.
+         01 DEFAULT-PLAYER-STRATEGIES-R REDEFINES
+                                        DEFAULT-PLAYER-STRATEGIES.
+           02 DEFAULT-PLAYER-STRATEGY PIC 9(1) OCCURS 3 TIMES.
+
+         *> Parallel-array player table, replacing the old
+         *> PLAYER1-REC/PLAYER2-REC/PLAYER3-REC triplet so that
+         *> growing the seat count is a data change, not a new
+         *> REC plus a new ELSE IF in every paragraph below.
+         01 PLAYER-TABLE.
+           02 PLAYER-ENTRY OCCURS NUM-PLAYERS-MAX TIMES.
+             03 PLAYER-NAME PIC X(6).
+             03 PLAYER-BID PIC 9(2).
+             03 PLAYER-POINTS PIC 9(4).
+             03 PLAYER-STRATEGY PIC 9(1).
+             *> Set once a seat's hand runs dry before a round is dealt
+             *> to it, so an empty-handed seat is reported and scored
+             *> distinctly from a legitimate zero bid (see TAKE-PLAYER-
+             *> TURN and PICK-ROUND-WINNER).
+             03 PLAYER-EXHAUSTED-SWITCH PIC X(1).
+               88 PLAYER-HAND-EXHAUSTED VALUE "Y".
+             03 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS-HAND-MAX TIMES.
 
-         *> Players should probably be parallel arrays/tables:
-         *> e.g. PLAYER-NAMES PIC X(6) OCCURS NUM-PLAYERS TIMES.
-         *> e.g. PLAYER-BIDS  PIC 9(2) OCCURS NUM-PLAYERS TIMES.
-         *> and not splayed out as below. 
-         *> This is a toy example!
-         01 PLAYER1-REC.
-            02 PLAYER1-NAME PIC X(6) VALUE '  Bach'.      
-            02 PLAYER1-BID PIC 9(2).
-            02 PLAYER1-POINTS PIC 9(2).
-            02 PLAYER1-STRATEGY PIC 9(1) VALUE STRATEGY-NEXT.
-            02 PLAYER1-HAND PIC 9(2) OCCURS NUM-CARDS-HAND TIMES.
-         01 PLAYER2-REC.
-            02 PLAYER2-NAME PIC X(6) VALUE 'Chopin'.      
-            02 PLAYER2-BID PIC 9(2).
-            02 PLAYER2-POINTS PIC 9(2).
-            02 PLAYER2-STRATEGY PIC 9(1) VALUE STRATEGY-MAX.
-            02 PLAYER2-HAND PIC 9(2) OCCURS NUM-CARDS-HAND TIMES.
-         01 PLAYER3-REC.
-            02 PLAYER3-NAME PIC X(6) VALUE 'Mozart'.      
-            02 PLAYER3-BID PIC 9(2).
-            02 PLAYER3-POINTS PIC 9(2).
-            02 PLAYER3-STRATEGY PIC 9(1) VALUE STRATEGY-NEAREST.
-            02 PLAYER3-HAND PIC 9(2) OCCURS NUM-CARDS-HAND TIMES.
          01 KITTY-REC.
             02 PRIZE-CARD PIC 9(2).
-            02 KITTY-CARDS PIC 9(2) OCCURS NUM-CARDS-HAND TIMES.
+            02 KITTY-CARDS PIC 9(2) OCCURS NUM-CARDS-HAND-MAX TIMES.
          01 DECK-REC.
-            02 DECK-CARDS PIC 9(2) OCCURS NUM-CARDS-DECK TIMES.
+            02 DECK-CARDS PIC 9(2) OCCURS NUM-CARDS-DECK-MAX TIMES.
+
+         *> Cards ASSIGN-CARD can't place in the kitty or any seat's
+         *> hand once NUM-CARDS-DECK doesn't divide evenly into
+         *> NUM-CARDS-HAND-sized groups of (1 kitty + NUM-PLAYERS
+         *> seats); reset once per game, not across every CALL in a
+         *> tournament run unit, by the dealing step in BEGIN below.
+         01 NUM-CARDS-DISCARD PIC 9(2) VALUE 0.
+         01 DISCARD-PILE PIC 9(2) OCCURS NUM-CARDS-DECK-MAX TIMES.
        PROCEDURE DIVISION.
        BEGIN.
          DISPLAY "TRACER : " GREETING.
-         PERFORM INIT-DECK VARYING I FROM 1 BY 1 UNTIL I>NUM-CARDS-DECK.
-         CALL 'knuth-shuffle' USING DECK-REC.
-         CALL 'log-deck' USING DECK-REC.
-         PERFORM ASSIGN-CARD 
-           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-DECK.
-         CALL 'log-kitty' USING KITTY-REC.
-         CALL 'log-player' USING PLAYER1-REC.
-         CALL 'log-player' USING PLAYER2-REC.
-         CALL 'log-player' USING PLAYER3-REC.
+         *> Running totals that RECONCILE-POINTS checks against must
+         *> start this game at zero - WORKING-STORAGE VALUE clauses
+         *> only apply at initial program load, not on each CALL, so
+         *> a tournament driver replaying this program in one run
+         *> unit would otherwise carry prior games' totals forward.
+         MOVE 0 TO RECON-BONUS-EXTRA.
+         MOVE 0 TO RECON-PENALTY-TOTAL.
+         OPEN EXTEND GAME-HISTORY-FILE.
+         IF GAME-HISTORY-STATUS = "35"
+           OPEN OUTPUT GAME-HISTORY-FILE
+         END-IF.
+         OPEN EXTEND TRANSCRIPT-FILE.
+         IF TRANSCRIPT-STATUS = "35"
+           OPEN OUTPUT TRANSCRIPT-FILE
+         END-IF.
+         PERFORM READ-DECK-CTL.
+         PERFORM READ-PLAYER-CTL.
+         PERFORM READ-BONUS-CTL.
+         PERFORM READ-HUMAN-CTL.
+         PERFORM READ-DEAL-SEQ.
+         PERFORM READ-REPLAY-CTL.
+         PERFORM READ-SEED-CTL.
+         PERFORM READ-TIE-CTL.
+         PERFORM READ-STRAT-CTL.
+         PERFORM READ-VERBOSE-CTL.
+         PERFORM READ-PENALTY-CTL.
+         PERFORM READ-SPECT-CTL.
+         *> A replayed game must deal every seat from the deck/hand/
+         *> seat-count that was actually in effect when it was first
+         *> dealt, not whatever DECKCTL/PLAYERCTL happen to say on this
+         *> later run - so pull those three sizes out of the persisted
+         *> DEAL-RECORD before INIT-PLAYERS sets up the table, and let
+         *> LOAD-REPLAY-DEAL below re-read the same record for the
+         *> actual deck/kitty/hand contents.
+         IF REPLAY-MODE
+           PERFORM LOAD-REPLAY-DEAL-SIZING
+         END-IF.
+         PERFORM INIT-PLAYERS VARYING I FROM 1 BY 1 UNTIL I>NUM-PLAYERS.
+         IF REPLAY-MODE
+           PERFORM LOAD-REPLAY-DEAL
+         ELSE
+           PERFORM INIT-DECK
+             VARYING I FROM 1 BY 1 UNTIL I>NUM-CARDS-DECK
+           CALL 'knuth-shuffle' USING NUM-CARDS-DECK, DECK-REC,
+             SHUFFLE-SEED
+           PERFORM VERIFY-SHUFFLE
+         END-IF.
+         CALL 'log-deck' USING NUM-CARDS-DECK, DECK-REC,
+           VERBOSE-MODE-SWITCH.
+         IF NOT REPLAY-MODE
+           MOVE 0 TO NUM-CARDS-DISCARD
+           PERFORM ASSIGN-CARD
+             VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-DECK
+           IF NUM-CARDS-DISCARD > 0
+             DISPLAY "TRACER : " NUM-CARDS-DISCARD
+               " leftover card(s) went to the discard pile"
+           END-IF
+         END-IF.
+         CALL 'log-kitty' USING NUM-CARDS-HAND, KITTY-REC,
+           VERBOSE-MODE-SWITCH.
+         PERFORM LOG-ONE-PLAYER
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+         IF NOT REPLAY-MODE
+           PERFORM WRITE-DEAL-RECORD
+           PERFORM WRITE-DEAL-SEQ
+         END-IF.
+
+         IF REPLAY-MODE
+           MOVE REPLAY-GAME-ID TO TRANSCRIPT-GAME-ID
+         ELSE
+           MOVE DEAL-GAME-ID-HOLD TO TRANSCRIPT-GAME-ID
+         END-IF.
+         PERFORM WRITE-TRANSCRIPT-PAGE-HEADER.
 
          PERFORM PLAY-ROUND
            VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-HAND.
 
          PERFORM PICK-GAME-WINNER.
+         PERFORM PRINT-STANDINGS.
+         PERFORM RECONCILE-POINTS.
+         PERFORM WRITE-GAME-HISTORY-SUMMARY.
+         CLOSE GAME-HISTORY-FILE.
+         CLOSE TRANSCRIPT-FILE.
          DISPLAY "TRACER Ready."
-       STOP RUN.
+         *> GOBACK (not STOP RUN) so a tournament driver can CALL
+         *> 'WARO' game after game without tearing down the run unit;
+         *> GOBACK from the initial program in a run unit still ends
+         *> the job normally when WARO is invoked standalone.
+       GOBACK.
+
+       *> Loads the deck/hand-size control record so a 5-card-hand/
+       *> 20-card-deck (or any other) variant can be tried without
+       *> editing and recompiling WARO or its CALLed subprograms.
+       *> A missing DECKCTL (FILE STATUS 35) keeps the historical
+       *> 4-card hand / 16-card deck defaults already in
+       *> WORKING-STORAGE.
+       READ-DECK-CTL.
+         OPEN INPUT DECK-CTL-FILE.
+         IF DECK-CTL-STATUS = "00"
+           READ DECK-CTL-FILE
+             AT END CONTINUE
+             NOT AT END
+               MOVE DECK-CTL-NUM-CARDS-HAND TO NUM-CARDS-HAND
+               MOVE DECK-CTL-NUM-CARDS-DECK TO NUM-CARDS-DECK
+           END-READ
+           CLOSE DECK-CTL-FILE
+           *> PLAYER-HAND, KITTY-CARDS, DECK-CARDS, DISCARD-PILE, and
+           *> SHUFFLE-SEEN are all fixed at the NUM-CARDS-HAND-MAX/
+           *> NUM-CARDS-DECK-MAX OCCURS ceiling at compile time; a
+           *> DECKCTL requesting more than that would drive subscripts
+           *> past those tables and corrupt adjacent WORKING-STORAGE,
+           *> so clamp back to the ceiling and tracer the override.
+           IF NUM-CARDS-HAND > NUM-CARDS-HAND-MAX
+             DISPLAY "TRACER SEVERE ERROR: DECKCTL hand size "
+               NUM-CARDS-HAND " exceeds maximum of "
+               NUM-CARDS-HAND-MAX "; clamped to maximum"
+             MOVE NUM-CARDS-HAND-MAX TO NUM-CARDS-HAND
+           END-IF
+           IF NUM-CARDS-DECK > NUM-CARDS-DECK-MAX
+             DISPLAY "TRACER SEVERE ERROR: DECKCTL deck size "
+               NUM-CARDS-DECK " exceeds maximum of "
+               NUM-CARDS-DECK-MAX "; clamped to maximum"
+             MOVE NUM-CARDS-DECK-MAX TO NUM-CARDS-DECK
+           END-IF
+         END-IF.
+
+       *> Loads the seat-count control record so a 4, 5, or 6-seat (or
+       *> any other) game can be tried without editing and recompiling
+       *> WARO. A missing PLAYERCTL (FILE STATUS 35) keeps the
+       *> historical 3-seat default already in WORKING-STORAGE.
+       READ-PLAYER-CTL.
+         OPEN INPUT PLAYER-CTL-FILE.
+         IF PLAYER-CTL-STATUS = "00"
+           READ PLAYER-CTL-FILE
+             AT END CONTINUE
+             NOT AT END
+               MOVE PLAYER-CTL-NUM-PLAYERS TO NUM-PLAYERS
+           END-READ
+           CLOSE PLAYER-CTL-FILE
+           *> PLAYER-TABLE, TIE-SEAT-IDX, GAME-TIE-SEAT-IDX,
+           *> LOW-BID-SEAT-IDX, STRAT-CTL-TABLE, and RANK-DONE are all
+           *> fixed at the NUM-PLAYERS-MAX OCCURS ceiling at compile
+           *> time, same risk READ-DECK-CTL's bounds check guards
+           *> against above, so clamp back to the ceiling here too.
+           IF NUM-PLAYERS > NUM-PLAYERS-MAX
+             DISPLAY "TRACER SEVERE ERROR: PLAYERCTL seat count "
+               NUM-PLAYERS " exceeds maximum of "
+               NUM-PLAYERS-MAX "; clamped to maximum"
+             MOVE NUM-PLAYERS-MAX TO NUM-PLAYERS
+           END-IF
+           IF NUM-PLAYERS < 1
+             DISPLAY "TRACER SEVERE ERROR: PLAYERCTL seat count "
+               NUM-PLAYERS " is below the minimum of 1; using 1"
+             MOVE 1 TO NUM-PLAYERS
+           END-IF
+         END-IF.
+
+       *> Loads the optional bonus-card rule. A missing BONUSCTL (FILE
+       *> STATUS 35) leaves BONUS-CARD-VALUE at 0 (no bonus card).
+       *> Unlike this program's other optional control files, a
+       *> present-but-blank/zero BONUS-CTL-CARD is NOT taken at face
+       *> value - it is a deliberate exception, not an oversight: "turn
+       *> the bonus rule on but don't pick a card" is a meaningless
+       *> state with this feature, so a zero card value instead
+       *> defaults the bonus to the top card of the deck.
+       READ-BONUS-CTL.
+         OPEN INPUT BONUS-CTL-FILE.
+         IF BONUS-CTL-STATUS = "00"
+           READ BONUS-CTL-FILE
+             AT END CONTINUE
+             NOT AT END
+               IF BONUS-CTL-CARD > 0
+                 MOVE BONUS-CTL-CARD TO BONUS-CARD-VALUE
+               ELSE
+                 MOVE NUM-CARDS-DECK TO BONUS-CARD-VALUE
+               END-IF
+           END-READ
+           CLOSE BONUS-CTL-FILE
+         END-IF.
 
-       *> Player with most points win the game.
+       *> Loads the optional human-seat control record. A missing
+       *> HUMANCTL (FILE STATUS 35) leaves HUMAN-SEAT at 0, so every
+       *> seat plays its assigned automated strategy as before.
+       READ-HUMAN-CTL.
+         OPEN INPUT HUMAN-CTL-FILE.
+         IF HUMAN-CTL-STATUS = "00"
+           READ HUMAN-CTL-FILE
+             AT END CONTINUE
+             NOT AT END MOVE HUMAN-CTL-SEAT TO HUMAN-SEAT
+           END-READ
+           CLOSE HUMAN-CTL-FILE
+         END-IF.
+
+       *> Loads the next game-id to stamp on this game's DEAL-FILE
+       *> record. A missing DEALSEQ (FILE STATUS 35) starts the
+       *> sequence at game 1, same fallback style as DECKCTL/HUMANCTL.
+       READ-DEAL-SEQ.
+         OPEN INPUT DEAL-SEQ-FILE.
+         IF DEAL-SEQ-STATUS = "00"
+           READ DEAL-SEQ-FILE
+             AT END CONTINUE
+             NOT AT END MOVE DEAL-SEQ-NEXT-ID TO DEAL-GAME-ID-HOLD
+           END-READ
+           CLOSE DEAL-SEQ-FILE
+         END-IF.
+
+       *> Advances DEALSEQ past this game's id so the next invocation
+       *> (standalone or under a tournament driver) keeps counting up.
+       WRITE-DEAL-SEQ.
+         MOVE DEAL-GAME-ID-HOLD TO DEAL-SEQ-NEXT-ID.
+         ADD 1 TO DEAL-SEQ-NEXT-ID.
+         OPEN OUTPUT DEAL-SEQ-FILE.
+         WRITE DEAL-SEQ-RECORD.
+         CLOSE DEAL-SEQ-FILE.
+
+       *> Persists the full as-dealt state - deck order, kitty, and
+       *> every seat's starting hand and strategy - keyed by game-id,
+       *> so a specific game's deal can be inspected or replayed
+       *> exactly (see WARO-REPLAY) weeks after the run ends.
+       WRITE-DEAL-RECORD.
+         MOVE DEAL-GAME-ID-HOLD TO DEAL-GAME-ID.
+         MOVE NUM-CARDS-DECK TO DEAL-NUM-CARDS-DECK.
+         MOVE NUM-CARDS-HAND TO DEAL-NUM-CARDS-HAND.
+         MOVE NUM-PLAYERS TO DEAL-NUM-PLAYERS.
+         PERFORM FILL-DEAL-DECK-CARD
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-CARDS-DECK-MAX.
+         PERFORM FILL-DEAL-KITTY-CARD
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-CARDS-HAND-MAX.
+         PERFORM FILL-DEAL-PLAYER
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS-MAX.
+         *> OPEN I-O keeps prior games' DEALFILE records intact when a
+         *> tournament driver CALLs this program more than once in the
+         *> same run unit; FILE STATUS 35 (file does not exist yet)
+         *> falls back to OPEN OUTPUT on the very first game, same
+         *> fallback style as GAME-HISTORY-FILE's OPEN EXTEND above.
+         OPEN I-O DEAL-FILE.
+         IF DEAL-FILE-STATUS = "35"
+           OPEN OUTPUT DEAL-FILE
+         END-IF.
+         WRITE DEAL-RECORD.
+         CLOSE DEAL-FILE.
+
+       FILL-DEAL-DECK-CARD.
+         IF K <= NUM-CARDS-DECK
+           MOVE DECK-CARDS (K) TO DEAL-DECK-CARDS (K)
+         ELSE
+           MOVE 0 TO DEAL-DECK-CARDS (K)
+         END-IF.
+
+       FILL-DEAL-KITTY-CARD.
+         IF K <= NUM-CARDS-HAND
+           MOVE KITTY-CARDS (K) TO DEAL-KITTY-CARDS (K)
+         ELSE
+           MOVE 0 TO DEAL-KITTY-CARDS (K)
+         END-IF.
+
+       FILL-DEAL-PLAYER.
+         IF K <= NUM-PLAYERS
+           MOVE PLAYER-NAME (K) TO DEAL-PLAYER-NAME (K)
+           MOVE PLAYER-STRATEGY (K) TO DEAL-PLAYER-STRATEGY (K)
+           PERFORM FILL-DEAL-PLAYER-HAND
+             VARYING Y FROM 1 BY 1 UNTIL Y > NUM-CARDS-HAND-MAX
+         ELSE
+           MOVE SPACES TO DEAL-PLAYER-NAME (K)
+           MOVE 0 TO DEAL-PLAYER-STRATEGY (K)
+           PERFORM FILL-DEAL-PLAYER-HAND
+             VARYING Y FROM 1 BY 1 UNTIL Y > NUM-CARDS-HAND-MAX
+         END-IF.
+
+       FILL-DEAL-PLAYER-HAND.
+         IF Y <= NUM-CARDS-HAND AND K <= NUM-PLAYERS
+           MOVE PLAYER-HAND (K, Y) TO DEAL-PLAYER-HAND (K, Y)
+         ELSE
+           MOVE 0 TO DEAL-PLAYER-HAND (K, Y)
+         END-IF.
+
+       *> Loads the optional fixed shuffle seed. A missing SEEDCTL
+       *> (FILE STATUS 35) leaves SHUFFLE-SEED at 0, so knuth-shuffle
+       *> reseeds from the current timestamp as before.
+       READ-SEED-CTL.
+         OPEN INPUT SEED-CTL-FILE.
+         IF SEED-CTL-STATUS = "00"
+           READ SEED-CTL-FILE
+             AT END CONTINUE
+             NOT AT END MOVE SEED-CTL-VALUE TO SHUFFLE-SEED
+           END-READ
+           CLOSE SEED-CTL-FILE
+         END-IF.
+
+       *> Loads the optional tied-top-bid house rule. A missing TIECTL
+       *> (FILE STATUS 35) leaves TIE-BREAK-MODE-SWITCH at "S", the
+       *> historical sudden-death re-bid.
+       READ-TIE-CTL.
+         OPEN INPUT TIE-CTL-FILE.
+         IF TIE-CTL-STATUS = "00"
+           READ TIE-CTL-FILE
+             AT END CONTINUE
+             NOT AT END MOVE TIE-CTL-MODE TO TIE-BREAK-MODE-SWITCH
+           END-READ
+           CLOSE TIE-CTL-FILE
+         END-IF.
+
+       *> Loads per-seat strategy overrides: one STRATCTL record per
+       *> seat (seat number, strategy code), applied into STRAT-CTL-
+       *> TABLE so INIT-PLAYERS can pick it up. A missing STRATCTL
+       *> (FILE STATUS 35) leaves every entry at 0 - no override - so
+       *> every seat keeps its compiled-in default strategy.
+       READ-STRAT-CTL.
+         OPEN INPUT STRAT-CTL-FILE.
+         IF STRAT-CTL-STATUS = "00"
+           PERFORM READ-NEXT-STRAT-RECORD
+           PERFORM APPLY-STRAT-RECORD UNTIL STRAT-CTL-EOF
+           CLOSE STRAT-CTL-FILE
+         END-IF.
+
+       READ-NEXT-STRAT-RECORD.
+         READ STRAT-CTL-FILE
+           AT END MOVE "Y" TO STRAT-CTL-EOF-SWITCH
+         END-READ.
+
+       APPLY-STRAT-RECORD.
+         IF STRAT-CTL-SEAT > 0 AND STRAT-CTL-SEAT <= NUM-PLAYERS-MAX
+           MOVE STRAT-CTL-STRATEGY TO STRAT-CTL-TABLE (STRAT-CTL-SEAT)
+         END-IF.
+         PERFORM READ-NEXT-STRAT-RECORD.
+
+       *> Loads the optional quiet/verbose trace switch. A missing
+       *> VERBOSECTL (FILE STATUS 35) leaves VERBOSE-MODE-SWITCH at
+       *> "Y", full per-card tracing, same as before this switch
+       *> existed.
+       READ-VERBOSE-CTL.
+         OPEN INPUT VERBOSE-CTL-FILE.
+         IF VERBOSE-CTL-STATUS = "00"
+           READ VERBOSE-CTL-FILE
+             AT END CONTINUE
+             NOT AT END MOVE VERBOSE-CTL-MODE TO VERBOSE-MODE-SWITCH
+           END-READ
+           CLOSE VERBOSE-CTL-FILE
+         END-IF.
+
+       *> Loads the optional low-bid penalty switch. A missing
+       *> PENALTYCTL (FILE STATUS 35) leaves PENALTY-MODE-SWITCH at
+       *> "N", the historical winner-only scoring.
+       READ-PENALTY-CTL.
+         OPEN INPUT PENALTY-CTL-FILE.
+         IF PENALTY-CTL-STATUS = "00"
+           READ PENALTY-CTL-FILE
+             AT END CONTINUE
+             NOT AT END MOVE PENALTY-CTL-MODE TO PENALTY-MODE-SWITCH
+           END-READ
+           CLOSE PENALTY-CTL-FILE
+         END-IF.
+
+       *> Loads the optional live spectator feed switch. A missing
+       *> SPECTCTL (FILE STATUS 35) leaves SPECTATOR-MODE-SWITCH at
+       *> "N", the historical behavior of never touching SPECTFEED.
+       READ-SPECT-CTL.
+         OPEN INPUT SPECT-CTL-FILE.
+         IF SPECT-CTL-STATUS = "00"
+           READ SPECT-CTL-FILE
+             AT END CONTINUE
+             NOT AT END MOVE SPECT-CTL-MODE TO SPECTATOR-MODE-SWITCH
+           END-READ
+           CLOSE SPECT-CTL-FILE
+         END-IF.
+
+       *> Loads the optional replay game-id. A missing REPLAYCTL (FILE
+       *> STATUS 35) leaves REPLAY-MODE off, so BEGIN deals a normal,
+       *> freshly-shuffled game.
+       READ-REPLAY-CTL.
+         OPEN INPUT REPLAY-CTL-FILE.
+         IF REPLAY-CTL-STATUS = "00"
+           READ REPLAY-CTL-FILE
+             AT END CONTINUE
+             NOT AT END
+               MOVE REPLAY-CTL-GAME-ID TO REPLAY-GAME-ID
+               MOVE "Y" TO REPLAY-MODE-SWITCH
+           END-READ
+           CLOSE REPLAY-CTL-FILE
+         END-IF.
+
+       *> Peeks at a previously persisted deal's deck/hand/seat sizes
+       *> only, ahead of INIT-PLAYERS, so the rest of this game runs at
+       *> the sizes the deal was actually dealt at instead of whatever
+       *> the live DECKCTL/PLAYERCTL say on this later run. A missing
+       *> or not-found record leaves NUM-CARDS-DECK/NUM-CARDS-HAND/
+       *> NUM-PLAYERS at whatever READ-DECK-CTL/READ-PLAYER-CTL already
+       *> set; LOAD-REPLAY-DEAL below reports the same not-found game-id
+       *> again once the rest of the deal fails to load.
+       LOAD-REPLAY-DEAL-SIZING.
+         MOVE REPLAY-GAME-ID TO DEAL-GAME-ID.
+         OPEN INPUT DEAL-FILE.
+         IF DEAL-FILE-STATUS = "00"
+           START DEAL-FILE KEY IS EQUAL TO DEAL-GAME-ID
+             INVALID KEY CONTINUE
+           END-START
+           IF DEAL-FILE-STATUS = "00"
+             READ DEAL-FILE NEXT RECORD
+               AT END CONTINUE
+               NOT AT END
+                 MOVE DEAL-NUM-CARDS-DECK TO NUM-CARDS-DECK
+                 MOVE DEAL-NUM-CARDS-HAND TO NUM-CARDS-HAND
+                 MOVE DEAL-NUM-PLAYERS TO NUM-PLAYERS
+             END-READ
+           END-IF
+           CLOSE DEAL-FILE
+         END-IF.
+
+       *> Loads a previously persisted deal from DEALFILE by game-id,
+       *> in place of INIT-DECK/CALL 'knuth-shuffle'/ASSIGN-CARD, so the
+       *> exact same deck order, kitty, and player hands/strategies are
+       *> in play again as the original game.
+       LOAD-REPLAY-DEAL.
+         MOVE REPLAY-GAME-ID TO DEAL-GAME-ID.
+         OPEN INPUT DEAL-FILE.
+         IF DEAL-FILE-STATUS NOT = "00"
+           DISPLAY "TRACER SEVERE ERROR: DEALFILE not available "
+             "for replay of game " REPLAY-GAME-ID
+         ELSE
+           START DEAL-FILE KEY IS EQUAL TO DEAL-GAME-ID
+             INVALID KEY
+               DISPLAY "TRACER SEVERE ERROR: replay game-id "
+                 REPLAY-GAME-ID " not found in DEALFILE"
+           END-START
+           IF DEAL-FILE-STATUS = "00"
+             READ DEAL-FILE NEXT RECORD
+               AT END
+                 DISPLAY "TRACER SEVERE ERROR: replay game-id "
+                   REPLAY-GAME-ID " not found in DEALFILE"
+               NOT AT END
+                 PERFORM COPY-REPLAY-DECK-CARD
+                   VARYING K FROM 1 BY 1 UNTIL K > NUM-CARDS-DECK
+                 PERFORM COPY-REPLAY-KITTY-CARD
+                   VARYING K FROM 1 BY 1 UNTIL K > NUM-CARDS-HAND
+                 PERFORM COPY-REPLAY-PLAYER
+                   VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS
+             END-READ
+           END-IF
+           CLOSE DEAL-FILE
+         END-IF.
+
+       COPY-REPLAY-DECK-CARD.
+         MOVE DEAL-DECK-CARDS (K) TO DECK-CARDS (K).
+
+       COPY-REPLAY-KITTY-CARD.
+         MOVE DEAL-KITTY-CARDS (K) TO KITTY-CARDS (K).
+
+       COPY-REPLAY-PLAYER.
+         MOVE DEAL-PLAYER-NAME (K) TO PLAYER-NAME (K).
+         MOVE DEAL-PLAYER-STRATEGY (K) TO PLAYER-STRATEGY (K).
+         PERFORM COPY-REPLAY-PLAYER-HAND
+           VARYING Y FROM 1 BY 1 UNTIL Y > NUM-CARDS-HAND.
+
+       COPY-REPLAY-PLAYER-HAND.
+         MOVE DEAL-PLAYER-HAND (K, Y) TO PLAYER-HAND (K, Y).
+
+       *> Confirms DECK-CARDS(1) thru DECK-CARDS(NUM-CARDS-DECK) holds
+       *> each value 1 thru NUM-CARDS-DECK exactly once after the
+       *> shuffle; aborts the run with a control-total break rather
+       *> than dealing from a deck that knuth-shuffle corrupted.
+       VERIFY-SHUFFLE.
+         MOVE "Y" TO SHUFFLE-OK-SWITCH.
+         PERFORM ZERO-SHUFFLE-SEEN
+           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-DECK.
+         PERFORM CHECK-SHUFFLE-CARD
+           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS-DECK.
+         IF SHUFFLE-BAD
+           DISPLAY "TRACER SEVERE ERROR: shuffled deck failed the "
+             "post-shuffle integrity check, aborting run"
+           STOP RUN RETURNING 16
+         END-IF.
+
+       ZERO-SHUFFLE-SEEN.
+         MOVE 0 TO SHUFFLE-SEEN (I).
+
+       CHECK-SHUFFLE-CARD.
+         IF DECK-CARDS (I) < 1 OR DECK-CARDS (I) > NUM-CARDS-DECK
+           DISPLAY "TRACER SEVERE ERROR: deck position " I
+             " holds out-of-range card " DECK-CARDS (I)
+           MOVE "N" TO SHUFFLE-OK-SWITCH
+         ELSE IF SHUFFLE-SEEN (DECK-CARDS (I)) > 0
+           DISPLAY "TRACER SEVERE ERROR: card value " DECK-CARDS (I)
+             " duplicated at deck position " I
+           MOVE "N" TO SHUFFLE-OK-SWITCH
+         ELSE
+           MOVE 1 TO SHUFFLE-SEEN (DECK-CARDS (I))
+         END-IF.
+
+       *> Confirms every point on the board came from a kitty card:
+       *> since AWARD-WINNER only ever adds PRIZE-CARD (one of the
+       *> NUM-CARDS-HAND kitty cards) to exactly one seat each round,
+       *> and every round is always awarded to somebody (even a
+       *> further tie falls back to the lowest tied seat in
+       *> SUDDEN-DEATH-REBID, so no round's prize ever goes
+       *> unclaimed), the sum of all seats' final PLAYER-POINTS must
+       *> equal the sum of the kitty's face values, adjusted for
+       *> whatever a bonus round added and a low-bid penalty took back
+       *> out (see RECON-BONUS-EXTRA/RECON-PENALTY-TOTAL above). A
+       *> silent arithmetic slip in AWARD-WINNER or
+       *> APPLY-BID-PENALTY would otherwise never surface.
+       RECONCILE-POINTS.
+         MOVE 0 TO RECON-TOTAL-POINTS.
+         MOVE 0 TO RECON-TOTAL-KITTY.
+         PERFORM ADD-POINTS-TO-RECON
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+         PERFORM ADD-KITTY-TO-RECON
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-CARDS-HAND.
+         COMPUTE RECON-EXPECTED-TOTAL = RECON-TOTAL-KITTY +
+           RECON-BONUS-EXTRA - RECON-PENALTY-TOTAL.
+         IF RECON-TOTAL-POINTS NOT = RECON-EXPECTED-TOTAL
+           DISPLAY "TRACER SEVERE ERROR: points/deck control total "
+             "break - points " RECON-TOTAL-POINTS
+             " expected " RECON-EXPECTED-TOTAL
+         END-IF.
+
+       ADD-POINTS-TO-RECON.
+         ADD PLAYER-POINTS (K) TO RECON-TOTAL-POINTS.
+
+       ADD-KITTY-TO-RECON.
+         ADD KITTY-CARDS (K) TO RECON-TOTAL-KITTY.
+
+       *> Seats the first three players with the legacy Bach/Chopin/
+       *> Mozart names; any additional seats beyond NUM-PLAYERS-MAX's
+       *> historical 3 get a generic name. Strategy assignment checks
+       *> STRATCTL's per-seat override first, falling back to the
+       *> compiled-in defaults (see READ-STRAT-CTL); HUMAN-SEAT (from
+       *> HUMANCTL), if set, has the final word, overriding whichever
+       *> seat with STRATEGY-HUMAN so that seat is played interactively
+       *> via ACCEPT instead.
+       INIT-PLAYERS.
+         MOVE 0 TO PLAYER-BID (I).
+         MOVE 0 TO PLAYER-POINTS (I).
+         MOVE "N" TO PLAYER-EXHAUSTED-SWITCH (I).
+         *> PLAYER-HAND is a nested OCCURS table with no WORKING-STORAGE
+         *> VALUE clause, so it must be cleared explicitly here, not
+         *> left to ASSIGN-CARD - under an uneven deck-to-player split a
+         *> leftover slot never gets a MOVE from ASSIGN-CARD and would
+         *> otherwise still hold whatever an earlier call-in-the-same-
+         *> run-unit game left behind (or uninitialized storage).
+         PERFORM ZERO-PLAYER-HAND-CARD
+           VARYING Y FROM 1 BY 1 UNTIL Y > NUM-CARDS-HAND.
+         IF I <= 3
+           MOVE DEFAULT-PLAYER-NAME (I) TO PLAYER-NAME (I)
+         ELSE
+           STRING "PLYR" I DELIMITED BY SIZE INTO PLAYER-NAME (I)
+         END-IF.
+         *> STRATCTL's per-seat override (see READ-STRAT-CTL), if any,
+         *> beats the compiled-in default; HUMAN-SEAT (from HUMANCTL)
+         *> still has the final say, overriding either one with
+         *> STRATEGY-HUMAN so that seat is played interactively via
+         *> ACCEPT instead.
+         IF STRAT-CTL-TABLE (I) > 0
+           MOVE STRAT-CTL-TABLE (I) TO PLAYER-STRATEGY (I)
+         ELSE IF I <= 3
+           MOVE DEFAULT-PLAYER-STRATEGY (I) TO PLAYER-STRATEGY (I)
+         ELSE
+           MOVE STRATEGY-NEXT TO PLAYER-STRATEGY (I)
+         END-IF.
+         IF HUMAN-SEAT > 0 AND I = HUMAN-SEAT
+           MOVE STRATEGY-HUMAN TO PLAYER-STRATEGY (I)
+         END-IF.
+
+       ZERO-PLAYER-HAND-CARD.
+         MOVE 0 TO PLAYER-HAND (I, Y).
+
+       *> Player with most points wins the game; an exact points tie
+       *> among the top scorers is declared as co-winners rather than
+       *> silently favoring the lowest seat index.
        PICK-GAME-WINNER.
-         MOVE PLAYER1-POINTS TO HIGH-POINTS.
-         MOVE 1 TO IDX-GAME-WINNER.   
- 
-         IF PLAYER2-POINTS > HIGH-POINTS
-           MOVE PLAYER2-POINTS TO HIGH-POINTS
-           MOVE 2 TO IDX-GAME-WINNER   
-         END-IF.
-         
-         IF PLAYER3-POINTS > HIGH-POINTS
-           MOVE PLAYER3-POINTS TO HIGH-POINTS
-           MOVE 3 TO IDX-GAME-WINNER  
-         END-IF.
-
-         IF IDX-GAME-WINNER = 1
-           DISPLAY "TRACER WINNER: " PLAYER1-NAME
-         ELSE IF IDX-GAME-WINNER = 2
-           DISPLAY "TRACER WINNER: " PLAYER2-NAME
-         ELSE IF IDX-GAME-WINNER = 3
-           DISPLAY "TRACER WINNER: " PLAYER3-NAME
-         ELSE 
+         MOVE PLAYER-POINTS (1) TO HIGH-POINTS.
+         MOVE 1 TO IDX-GAME-WINNER.
+         PERFORM FIND-GAME-WINNER
+           VARYING K FROM 2 BY 1 UNTIL K > NUM-PLAYERS.
+
+         MOVE 0 TO GAME-TIE-COUNT.
+         PERFORM COUNT-GAME-TIES
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+
+         IF GAME-TIE-COUNT > 1
+           MOVE 0 TO IDX-GAME-WINNER
+           PERFORM DISPLAY-CO-WINNERS
+         ELSE IF IDX-GAME-WINNER > 0 AND IDX-GAME-WINNER <= NUM-PLAYERS
+           DISPLAY "TRACER WINNER: " PLAYER-NAME (IDX-GAME-WINNER)
+         ELSE
            DISPLAY "TRACER SEVERE ERROR I-G-W: " IDX-GAME-WINNER
          END-IF.
 
+       FIND-GAME-WINNER.
+         IF PLAYER-POINTS (K) > HIGH-POINTS
+           MOVE PLAYER-POINTS (K) TO HIGH-POINTS
+           MOVE K TO IDX-GAME-WINNER
+         END-IF.
+
+       *> Collect every seat whose final points match HIGH-POINTS.
+       COUNT-GAME-TIES.
+         IF PLAYER-POINTS (K) = HIGH-POINTS
+           ADD 1 TO GAME-TIE-COUNT
+           MOVE K TO GAME-TIE-SEAT-IDX (GAME-TIE-COUNT)
+         END-IF.
+
+       DISPLAY-CO-WINNERS.
+         DISPLAY "TRACER CO-WINNERS at " HIGH-POINTS " points:".
+         PERFORM DISPLAY-ONE-CO-WINNER
+           VARYING GTX FROM 1 BY 1 UNTIL GTX > GAME-TIE-COUNT.
+
+       DISPLAY-ONE-CO-WINNER.
+         DISPLAY "TRACER   "
+           PLAYER-NAME (GAME-TIE-SEAT-IDX (GTX)).
+
+       *> Full end-of-game ranking, every seat by final PLAYER-POINTS
+       *> highest to lowest, not just the single TRACER WINNER line.
+       PRINT-STANDINGS.
+         PERFORM CLEAR-RANK-DONE
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+         DISPLAY "TRACER STANDINGS:".
+         PERFORM FILL-RANK-POSITION
+           VARYING RANK-POS FROM 1 BY 1 UNTIL RANK-POS > NUM-PLAYERS.
+
+       CLEAR-RANK-DONE.
+         MOVE 0 TO RANK-DONE (K).
+
+       *> Selection-sort style: each pass picks the highest-points seat
+       *> not yet placed. Ties keep the lowest seat index first, the
+       *> same tie-break convention used elsewhere in this program.
+       FILL-RANK-POSITION.
+         MOVE 0 TO RANK-BEST-IDX.
+         MOVE 0 TO RANK-BEST-POINTS.
+         PERFORM FIND-RANK-CANDIDATE
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+         MOVE 1 TO RANK-DONE (RANK-BEST-IDX).
+         DISPLAY "TRACER   " RANK-POS ". " PLAYER-NAME (RANK-BEST-IDX)
+           " - " PLAYER-POINTS (RANK-BEST-IDX) " points".
+
+       FIND-RANK-CANDIDATE.
+         IF RANK-DONE (K) = 0
+           IF RANK-BEST-IDX = 0 OR PLAYER-POINTS (K) > RANK-BEST-POINTS
+             MOVE K TO RANK-BEST-IDX
+             MOVE PLAYER-POINTS (K) TO RANK-BEST-POINTS
+           END-IF
+         END-IF.
+
        PLAY-ROUND.
          MOVE KITTY-CARDS (I) TO PRIZE-CARD.
          DISPLAY "TRACER round " I " prize: " PRIZE-CARD.
-         CALL 'player-turn' USING PRIZE-CARD, PLAYER1-REC.
-         CALL 'player-turn' USING PRIZE-CARD, PLAYER2-REC.
-         CALL 'player-turn' USING PRIZE-CARD, PLAYER3-REC.
+         MOVE PRIZE-CARD TO EFFECTIVE-PRIZE-POINTS.
+         MOVE "N" TO BONUS-ROUND-SWITCH.
+         IF BONUS-CARD-VALUE > 0 AND PRIZE-CARD = BONUS-CARD-VALUE
+           MULTIPLY 2 BY EFFECTIVE-PRIZE-POINTS
+           MOVE "Y" TO BONUS-ROUND-SWITCH
+           ADD PRIZE-CARD TO RECON-BONUS-EXTRA
+           DISPLAY "TRACER   bonus card! round " I " points doubled to "
+             EFFECTIVE-PRIZE-POINTS
+         END-IF.
+         PERFORM TAKE-PLAYER-TURN
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
          PERFORM PICK-ROUND-WINNER.
          PERFORM AWARD-WINNER.
-         CALL 'log-player' USING PLAYER1-REC.
-         CALL 'log-player' USING PLAYER2-REC.
-         CALL 'log-player' USING PLAYER3-REC.
+         IF PENALTY-MODE-ACTIVE
+           PERFORM APPLY-BID-PENALTY
+         END-IF.
+         PERFORM LOG-ONE-PLAYER
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+         PERFORM WRITE-GAME-HISTORY-ROUND.
+         PERFORM WRITE-TRANSCRIPT-ROUND.
+         IF SPECTATOR-MODE-ACTIVE
+           PERFORM PUBLISH-SPECTATOR-FEED
+         END-IF.
+
+       *> A seat whose hand is already empty sits this round out rather
+       *> than being called into player-turn to silently bid 0 forever;
+       *> PICK-ROUND-WINNER excludes an exhausted seat from contention.
+       TAKE-PLAYER-TURN.
+         MOVE 0 TO HAND-CARD-COUNT.
+         PERFORM COUNT-HAND-CARDS
+           VARYING Y FROM 1 BY 1 UNTIL Y > NUM-CARDS-HAND.
+         IF HAND-CARD-COUNT = 0
+           MOVE "Y" TO PLAYER-EXHAUSTED-SWITCH (K)
+           MOVE 0 TO PLAYER-BID (K)
+           DISPLAY "TRACER   " PLAYER-NAME (K)
+             " hand exhausted, sits out round " I
+         ELSE
+           CALL 'player-turn' USING NUM-CARDS-HAND, PRIZE-CARD,
+             PLAYER-ENTRY (K)
+         END-IF.
+
+       COUNT-HAND-CARDS.
+         IF PLAYER-HAND (K, Y) > 0
+           ADD 1 TO HAND-CARD-COUNT
+         END-IF.
 
-       *> Winner gets the prize card points.
+       LOG-ONE-PLAYER.
+         CALL 'log-player' USING NUM-CARDS-HAND, PLAYER-ENTRY (K),
+           VERBOSE-MODE-SWITCH.
+
+       *> Winner gets the prize card points (doubled if this round's
+       *> prize card is the configured bonus card - see PLAY-ROUND's
+       *> EFFECTIVE-PRIZE-POINTS); a tied-bid round resolved by the
+       *> split-pot house rule has already credited every tied
+       *> seat itself, so there is no single winner left to award.
        AWARD-WINNER.
-         IF IDX-ROUND-WINNER = 1
-           ADD PRIZE-CARD TO PLAYER1-POINTS
-         ELSE IF IDX-ROUND-WINNER = 2
-           ADD PRIZE-CARD TO PLAYER2-POINTS
-         ELSE IF IDX-ROUND-WINNER = 3
-           ADD PRIZE-CARD TO PLAYER3-POINTS
+         IF SPLIT-POT-DONE
+           CONTINUE
+         ELSE IF IDX-ROUND-WINNER > 0 AND
+                 IDX-ROUND-WINNER <= NUM-PLAYERS
+           ADD EFFECTIVE-PRIZE-POINTS TO
+             PLAYER-POINTS (IDX-ROUND-WINNER)
          ELSE
            DISPLAY "TRACER SEVERE ERROR I-R-W: " IDX-ROUND-WINNER
          END-IF.
 
-       *> Player with highest bid wins the round.
+       *> PENALTYCTL house rule: the round's lowest bidder (mirror
+       *> image of PICK-ROUND-WINNER/FIND-HIGH-BID, lowest instead of
+       *> highest) loses points equal to their own bid, floored at 0 so
+       *> PLAYER-POINTS (an unsigned PIC 9 field) never goes negative.
+       *> An exhausted seat (see TAKE-PLAYER-TURN) never enters
+       *> contention for the penalty, same as it never enters
+       *> contention for the win. A tie for lowest bid falls back to
+       *> the lowest tied seat index, the same tie-break convention
+       *> PICK-ROUND-WINNER already uses for the high bid.
+       APPLY-BID-PENALTY.
+         PERFORM PICK-LOW-BIDDER.
+         IF LOW-BID-TIE-COUNT > 0
+           MOVE LOW-BID TO PENALTY-AMOUNT
+           IF PENALTY-AMOUNT > PLAYER-POINTS (IDX-LOW-BIDDER)
+             MOVE PLAYER-POINTS (IDX-LOW-BIDDER) TO PENALTY-AMOUNT
+           END-IF
+           DISPLAY "TRACER   " PLAYER-NAME (IDX-LOW-BIDDER)
+             " penalized " PENALTY-AMOUNT " points for low bid "
+             LOW-BID
+           SUBTRACT PENALTY-AMOUNT FROM PLAYER-POINTS (IDX-LOW-BIDDER)
+           ADD PENALTY-AMOUNT TO RECON-PENALTY-TOTAL
+         END-IF.
+
+       PICK-LOW-BIDDER.
+         MOVE 99 TO LOW-BID.
+         PERFORM FIND-LOW-BID
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+         MOVE 0 TO LOW-BID-TIE-COUNT.
+         PERFORM COUNT-LOW-BID-TIES
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+         IF LOW-BID-TIE-COUNT > 0
+           MOVE LOW-BID-SEAT-IDX (1) TO IDX-LOW-BIDDER
+         END-IF.
+
+       FIND-LOW-BID.
+         IF NOT PLAYER-HAND-EXHAUSTED (K) AND PLAYER-BID (K) < LOW-BID
+           MOVE PLAYER-BID (K) TO LOW-BID
+         END-IF.
+
+       *> Collect every non-exhausted seat whose bid matches LOW-BID,
+       *> same pattern as COUNT-ROUND-TIES above but for the low end.
+       COUNT-LOW-BID-TIES.
+         IF NOT PLAYER-HAND-EXHAUSTED (K) AND PLAYER-BID (K) = LOW-BID
+           ADD 1 TO LOW-BID-TIE-COUNT
+           MOVE K TO LOW-BID-SEAT-IDX (LOW-BID-TIE-COUNT)
+         END-IF.
+
+       *> Player with highest bid wins the round. A tie among the top
+       *> bidders is resolved by whichever house rule TIECTL selects:
+       *> the historical sudden-death mini-bid (the default) or
+       *> an even split of the prize points across the tied seats -
+       *> either way the lowest tied seat index is the final
+       *> fallback, never a silent favorite. A seat with an exhausted
+       *> hand (see TAKE-PLAYER-TURN) never enters contention, win or
+       *> tie, no matter what its stale PLAYER-BID holds.
        PICK-ROUND-WINNER.
-         MOVE PLAYER1-BID TO HIGH-BID.
-         MOVE 1 TO IDX-ROUND-WINNER.   
- 
-         IF PLAYER2-BID > HIGH-BID
-           MOVE PLAYER2-BID TO HIGH-BID
-           MOVE 2 TO IDX-ROUND-WINNER   
-         END-IF.
-         
-         IF PLAYER3-BID > HIGH-BID
-           MOVE PLAYER3-BID TO HIGH-BID
-           MOVE 3 TO IDX-ROUND-WINNER  
-         END-IF.
-  
+         MOVE "N" TO SPLIT-POT-DONE-SWITCH.
+         MOVE 0 TO HIGH-BID.
+         PERFORM FIND-HIGH-BID
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+
+         MOVE 0 TO TIE-COUNT.
+         PERFORM COUNT-ROUND-TIES
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+
+         IF TIE-COUNT > 1
+           IF TIE-BREAK-SPLIT-POT
+             PERFORM SPLIT-POT-AWARD
+           ELSE
+             PERFORM SUDDEN-DEATH-REBID
+           END-IF
+         ELSE IF TIE-COUNT = 1
+           MOVE TIE-SEAT-IDX (1) TO IDX-ROUND-WINNER
+         ELSE
+           DISPLAY "TRACER SEVERE ERROR: no eligible bidder round " I
+         END-IF.
+
+       *> Splits this round's points (PRIZE-CARD's face value, doubled
+       *> if it's the bonus card - see PLAY-ROUND's EFFECTIVE-PRIZE-
+       *> POINTS) evenly across every tied seat; any remainder from an
+       *> odd split goes to the lowest tied seat index, the same tie-
+       *> break convention used elsewhere. Marks SPLIT-POT-DONE so
+       *> AWARD-WINNER doesn't try to award it again.
+       SPLIT-POT-AWARD.
+         DISPLAY "TRACER split pot: " EFFECTIVE-PRIZE-POINTS
+           " points among " TIE-COUNT " tied players".
+         DIVIDE EFFECTIVE-PRIZE-POINTS BY TIE-COUNT
+           GIVING SPLIT-SHARE REMAINDER SPLIT-REMAINDER.
+         PERFORM AWARD-SPLIT-SHARE
+           VARYING TX FROM 1 BY 1 UNTIL TX > TIE-COUNT.
+         ADD SPLIT-REMAINDER TO PLAYER-POINTS (TIE-SEAT-IDX (1)).
+         MOVE "Y" TO SPLIT-POT-DONE-SWITCH.
+
+       AWARD-SPLIT-SHARE.
+         ADD SPLIT-SHARE TO PLAYER-POINTS (TIE-SEAT-IDX (TX)).
+
+       FIND-HIGH-BID.
+         IF NOT PLAYER-HAND-EXHAUSTED (K) AND PLAYER-BID (K) > HIGH-BID
+           MOVE PLAYER-BID (K) TO HIGH-BID
+         END-IF.
+
+       *> Collect every non-exhausted seat whose bid matches HIGH-BID
+       *> into TIE-SEAT-IDX so a tie-break only re-bids the contenders.
+       COUNT-ROUND-TIES.
+         IF NOT PLAYER-HAND-EXHAUSTED (K) AND PLAYER-BID (K) = HIGH-BID
+           ADD 1 TO TIE-COUNT
+           MOVE K TO TIE-SEAT-IDX (TIE-COUNT)
+         END-IF.
+
+       *> Each tied seat bids its next unplayed card as a mini-bid;
+       *> highest mini-bid takes the round. A further tie falls back
+       *> to the lowest tied seat index (no third round is attempted).
+       SUDDEN-DEATH-REBID.
+         DISPLAY "TRACER tie-break round, bid " HIGH-BID
+           " tied by " TIE-COUNT " players".
+         PERFORM NEXT-UNPLAYED-TIE-BID
+           VARYING TX FROM 1 BY 1 UNTIL TX > TIE-COUNT.
+
+         MOVE TIE-SEAT-IDX (1) TO IDX-ROUND-WINNER.
+         MOVE TIE-BID-VALUE (1) TO HIGH-BID.
+         PERFORM FIND-TIE-BID-WINNER
+           VARYING TX FROM 2 BY 1 UNTIL TX > TIE-COUNT.
+
+       NEXT-UNPLAYED-TIE-BID.
+         MOVE TIE-SEAT-IDX (TX) TO K.
+         MOVE 0 TO TIE-BID-VALUE (TX).
+         PERFORM FIND-NEXT-UNPLAYED-CARD
+           VARYING Y FROM 1 BY 1 UNTIL Y > NUM-CARDS-HAND.
+
+       FIND-NEXT-UNPLAYED-CARD.
+         IF TIE-BID-VALUE (TX) = 0 AND PLAYER-HAND (K, Y) > 0
+           MOVE PLAYER-HAND (K, Y) TO TIE-BID-VALUE (TX)
+           MOVE 0 TO PLAYER-HAND (K, Y)
+         END-IF.
+
+       FIND-TIE-BID-WINNER.
+         IF TIE-BID-VALUE (TX) > HIGH-BID
+           MOVE TIE-BID-VALUE (TX) TO HIGH-BID
+           MOVE TIE-SEAT-IDX (TX) TO IDX-ROUND-WINNER
+         END-IF.
+
        *> example values as I iterates:
        *> I: 1 2 3 4 5 6 7 8 9 ...
        *> J: 0 1 2 3 4 5 6 7 8 ...
        *> X: 0 0 0 0 1 1 1 1 2 ...
-       *> Y: 1 2 3 4 1 2 3 4 1 ... 
+       *> Y: 1 2 3 4 1 2 3 4 1 ...
+       *> Once X runs past NUM-PLAYERS the deck has more cards than fit
+       *> in the kitty plus every seat's hand - NUM-CARDS-DECK doesn't
+       *> have to divide evenly into (NUM-PLAYERS + 1) groups of
+       *> NUM-CARDS-HAND any more - so anything at or beyond that point
+       *> is explicitly set aside rather than silently dropped.
        ASSIGN-CARD.
          COMPUTE J = I - 1.
          DIVIDE NUM-CARDS-HAND INTO J GIVING X REMAINDER Y.
          ADD 1 TO Y.
 
-         IF X = 0 
+         IF X = 0
            MOVE DECK-CARDS (I) TO KITTY-CARDS (Y)
-         ELSE IF X = 1
-           MOVE DECK-CARDS (I) TO PLAYER1-HAND (Y)
-         ELSE IF X = 2
-           MOVE DECK-CARDS (I) TO PLAYER2-HAND (Y)
-         ELSE IF X = 3
-           MOVE DECK-CARDS (I) TO PLAYER3-HAND (Y)
          ELSE
-           DISPLAY "TRACER SEVERE ERROR I: " I
+           IF X > NUM-PLAYERS
+             PERFORM DISCARD-LEFTOVER-CARD
+           ELSE
+             MOVE DECK-CARDS (I) TO PLAYER-HAND (X, Y)
+           END-IF
          END-IF.
 
+       *> Files a card ASSIGN-CARD couldn't place into the kitty or
+       *> any seat's hand into DISCARD-PILE instead of dropping it;
+       *> RECONCILE-POINTS never sums DISCARD-PILE, the same way it
+       *> never sums PLAYER-HAND, so a discarded card correctly never
+       *> contributes to the points/kitty control total.
+       DISCARD-LEFTOVER-CARD.
+         ADD 1 TO NUM-CARDS-DISCARD.
+         MOVE DECK-CARDS (I) TO DISCARD-PILE (NUM-CARDS-DISCARD).
+
        INIT-DECK.
          MOVE I TO DECK-CARDS (I).
+
+       *> Appends one "R" row per round to GAME-HISTORY: prize card
+       *> plus every seat's bid and running points for that round.
+       WRITE-GAME-HISTORY-ROUND.
+         MOVE SPACES TO GAME-HIST-RECORD.
+         MOVE FUNCTION CURRENT-DATE (1:8) TO GH-DATE.
+         MOVE "R" TO GH-TYPE.
+         MOVE I TO GH-ROUND.
+         MOVE PRIZE-CARD TO GH-PRIZE.
+         MOVE 0 TO GH-WINNER.
+         PERFORM FILL-GH-PLAYER
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS-MAX.
+         WRITE GAME-HIST-RECORD.
+
+       *> Appends one "S" summary row per game: final points per seat
+       *> and the winning seat index.
+       WRITE-GAME-HISTORY-SUMMARY.
+         MOVE SPACES TO GAME-HIST-RECORD.
+         MOVE FUNCTION CURRENT-DATE (1:8) TO GH-DATE.
+         MOVE "S" TO GH-TYPE.
+         MOVE 0 TO GH-ROUND.
+         MOVE 0 TO GH-PRIZE.
+         MOVE IDX-GAME-WINNER TO GH-WINNER.
+         PERFORM FILL-GH-PLAYER-FINAL
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS-MAX.
+         WRITE GAME-HIST-RECORD.
+
+       FILL-GH-PLAYER.
+         IF K <= NUM-PLAYERS
+           MOVE PLAYER-NAME (K) TO GH-PLAYER-NAME (K)
+           MOVE PLAYER-STRATEGY (K) TO GH-STRATEGY (K)
+           MOVE PLAYER-BID (K) TO GH-BID (K)
+           MOVE PLAYER-POINTS (K) TO GH-POINTS (K)
+         ELSE
+           MOVE SPACES TO GH-PLAYER-NAME (K)
+           MOVE 0 TO GH-STRATEGY (K)
+           MOVE 0 TO GH-BID (K)
+           MOVE 0 TO GH-POINTS (K)
+         END-IF.
+
+       FILL-GH-PLAYER-FINAL.
+         MOVE 0 TO GH-BID (K).
+         IF K <= NUM-PLAYERS
+           MOVE PLAYER-NAME (K) TO GH-PLAYER-NAME (K)
+           MOVE PLAYER-STRATEGY (K) TO GH-STRATEGY (K)
+           MOVE PLAYER-POINTS (K) TO GH-POINTS (K)
+         ELSE
+           MOVE SPACES TO GH-PLAYER-NAME (K)
+           MOVE 0 TO GH-STRATEGY (K)
+           MOVE 0 TO GH-POINTS (K)
+         END-IF.
+
+       *> Starts a fresh transcript page: GAME/PAGE header line,
+       *> column header line underneath, and resets the page's line
+       *> count. Called once per game, and again mid-game whenever
+       *> WRITE-TRANSCRIPT-ROUND fills the current page.
+       WRITE-TRANSCRIPT-PAGE-HEADER.
+         ADD 1 TO TRANSCRIPT-PAGE-NUMBER.
+         MOVE SPACES TO TRANSCRIPT-LINE-AREA.
+         MOVE "WARO GAME TRANSCRIPT" TO TH-TITLE.
+         MOVE "GAME: " TO TH-GAME-LABEL.
+         MOVE TRANSCRIPT-GAME-ID TO TH-GAME-ID.
+         MOVE "PAGE: " TO TH-PAGE-LABEL.
+         MOVE TRANSCRIPT-PAGE-NUMBER TO TH-PAGE.
+         MOVE TRANSCRIPT-HEADER-LINE TO TRANSCRIPT-RECORD.
+         WRITE TRANSCRIPT-RECORD AFTER ADVANCING PAGE.
+         MOVE TRANSCRIPT-COLHDR-LINE TO TRANSCRIPT-RECORD.
+         WRITE TRANSCRIPT-RECORD AFTER ADVANCING 1 LINE.
+         MOVE 2 TO TRANSCRIPT-LINE-COUNT.
+
+       *> Re-prints the page header whenever the current page has
+       *> filled up with round detail lines, so a long game still
+       *> reads as a series of properly headed pages.
+       CHECK-TRANSCRIPT-PAGE-BREAK.
+         IF TRANSCRIPT-LINE-COUNT >= TRANSCRIPT-MAX-LINES-PER-PAGE
+           PERFORM WRITE-TRANSCRIPT-PAGE-HEADER
+         END-IF.
+
+       *> One detail line per seat (round, name, bid, running points)
+       *> plus a closing winner line, appended to the transcript report
+       *> alongside the existing GAME-HISTORY row for this round.
+       WRITE-TRANSCRIPT-ROUND.
+         PERFORM WRITE-TRANSCRIPT-PLAYER-LINE
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+         PERFORM CHECK-TRANSCRIPT-PAGE-BREAK.
+         MOVE SPACES TO TRANSCRIPT-LINE-AREA.
+         MOVE "WINNER: " TO TW-LABEL.
+         MOVE "PRIZE: " TO TW-PRIZE-LABEL.
+         MOVE EFFECTIVE-PRIZE-POINTS TO TW-PRIZE.
+         IF BONUS-ROUND-ACTIVE
+           MOVE "(BONUS!)" TO TW-BONUS-FLAG
+         END-IF.
+         IF SPLIT-POT-DONE
+           MOVE "SPLIT POT" TO TW-NAME
+         ELSE
+           MOVE PLAYER-NAME (IDX-ROUND-WINNER) TO TW-NAME
+         END-IF.
+         MOVE TRANSCRIPT-WINNER-LINE TO TRANSCRIPT-RECORD.
+         WRITE TRANSCRIPT-RECORD AFTER ADVANCING 1 LINE.
+         ADD 1 TO TRANSCRIPT-LINE-COUNT.
+
+       WRITE-TRANSCRIPT-PLAYER-LINE.
+         PERFORM CHECK-TRANSCRIPT-PAGE-BREAK.
+         MOVE SPACES TO TRANSCRIPT-LINE-AREA.
+         MOVE I TO TD-ROUND.
+         MOVE PLAYER-NAME (K) TO TD-PLAYER.
+         MOVE PLAYER-BID (K) TO TD-BID.
+         MOVE PLAYER-POINTS (K) TO TD-POINTS.
+         MOVE TRANSCRIPT-DETAIL-LINE TO TRANSCRIPT-RECORD.
+         WRITE TRANSCRIPT-RECORD AFTER ADVANCING 1 LINE.
+         ADD 1 TO TRANSCRIPT-LINE-COUNT.
+
+       *> Rewrites SPECTFEED from scratch with this round's prize card
+       *> and every seat's bid/running points, so a monitor polling the
+       *> file mid-game always sees a complete, current snapshot rather
+       *> than an appended history it would have to scroll through.
+       PUBLISH-SPECTATOR-FEED.
+         OPEN OUTPUT SPECTATOR-FEED-FILE.
+         MOVE SPACES TO SPECT-LINE-AREA.
+         MOVE "ROUND: " TO SRL-ROUND-LABEL.
+         MOVE I TO SRL-ROUND.
+         MOVE "PRIZE: " TO SRL-PRIZE-LABEL.
+         MOVE EFFECTIVE-PRIZE-POINTS TO SRL-PRIZE.
+         IF BONUS-ROUND-ACTIVE
+           MOVE "(BONUS!)" TO SRL-BONUS-FLAG
+         END-IF.
+         MOVE SPECT-ROUND-LINE TO SPECTATOR-FEED-RECORD.
+         WRITE SPECTATOR-FEED-RECORD.
+         PERFORM WRITE-SPECTATOR-SEAT-LINE
+           VARYING K FROM 1 BY 1 UNTIL K > NUM-PLAYERS.
+         CLOSE SPECTATOR-FEED-FILE.
+
+       WRITE-SPECTATOR-SEAT-LINE.
+         MOVE SPACES TO SPECT-LINE-AREA.
+         MOVE PLAYER-NAME (K) TO SSL-PLAYER.
+         MOVE "BID: " TO SSL-BID-LABEL.
+         MOVE PLAYER-BID (K) TO SSL-BID.
+         MOVE "POINTS: " TO SSL-POINTS-LABEL.
+         MOVE PLAYER-POINTS (K) TO SSL-POINTS.
+         MOVE SPECT-SEAT-LINE TO SPECTATOR-FEED-RECORD.
+         WRITE SPECTATOR-FEED-RECORD.
