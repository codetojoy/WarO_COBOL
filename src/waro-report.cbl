@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARO-REPORT.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS GAME-HISTORY-STATUS.
+       DATA DIVISION.
+         FILE SECTION.
+         FD GAME-HISTORY-FILE.
+         01 GAME-HIST-RECORD.
+           02 GH-DATE PIC X(8).
+           02 FILLER PIC X.
+           02 GH-TYPE PIC X(1).
+           02 FILLER PIC X.
+           02 GH-ROUND PIC 9(2).
+           02 FILLER PIC X.
+           02 GH-PRIZE PIC 9(2).
+           02 FILLER PIC X.
+           02 GH-WINNER PIC 9(1).
+           02 FILLER PIC X.
+           *> 8 must track NUM-PLAYERS-MAX in waro.cbl.
+           02 GH-PLAYER-DATA OCCURS 8 TIMES.
+             03 GH-PLAYER-NAME PIC X(6).
+             03 FILLER PIC X.
+             03 GH-STRATEGY PIC 9(1).
+             03 FILLER PIC X.
+             03 GH-BID PIC 9(2).
+             03 FILLER PIC X.
+             *> Must track waro.cbl's GH-POINTS width so a wide score
+             *> doesn't misalign this shared GAMEHIST layout.
+             03 GH-POINTS PIC 9(4).
+             03 FILLER PIC X.
+
+         WORKING-STORAGE SECTION.
+         01 GAME-HISTORY-STATUS PIC X(2).
+           88 GAME-HISTORY-OK VALUE "00".
+           88 GAME-HISTORY-EOF VALUE "10".
+         01 EOF-SWITCH PIC X(1) VALUE "N".
+           88 AT-EOF VALUE "Y".
+         01 K PIC 9(2).
+         01 W-STRATEGY PIC 9(1).
+         01 GAME-COUNT PIC 9(4) VALUE 0.
+
+         78 STRATEGY-NEXT VALUE 1.
+         78 STRATEGY-MAX VALUE 2.
+         78 STRATEGY-NEAREST VALUE 3.
+         78 STRATEGY-HUMAN VALUE 4.
+         78 STRATEGY-COUNT VALUE 4.
+
+         01 STRATEGY-NAMES.
+           02 FILLER PIC X(16) VALUE 'STRATEGY-NEXT   '.
+           02 FILLER PIC X(16) VALUE 'STRATEGY-MAX    '.
+           02 FILLER PIC X(16) VALUE 'STRATEGY-NEAREST'.
+           02 FILLER PIC X(16) VALUE 'STRATEGY-HUMAN  '.
+         01 STRATEGY-NAMES-R REDEFINES STRATEGY-NAMES.
+           02 STRATEGY-NAME PIC X(16) OCCURS 4 TIMES.
+
+         01 STRATEGY-WINS PIC 9(6) OCCURS 4 TIMES VALUE 0.
+         01 STRATEGY-POINTS-TOTAL PIC 9(8) OCCURS 4 TIMES VALUE 0.
+         01 STRATEGY-POINTS-COUNT PIC 9(6) OCCURS 4 TIMES VALUE 0.
+         01 STRATEGY-AVG-POINTS PIC 9(5)V9(2).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+         OPEN INPUT GAME-HISTORY-FILE.
+         IF NOT GAME-HISTORY-OK
+           DISPLAY "TRACER SEVERE ERROR: no GAME-HISTORY to report on"
+           GOBACK
+         END-IF.
+
+         PERFORM READ-NEXT-RECORD.
+         PERFORM PROCESS-RECORD UNTIL AT-EOF.
+
+         CLOSE GAME-HISTORY-FILE.
+         PERFORM PRINT-REPORT.
+         *> GOBACK rather than STOP RUN so a tournament driver can
+         *> CALL 'WARO-REPORT' for an end-of-run rollup without
+         *> ending the caller's run unit.
+         GOBACK.
+
+       READ-NEXT-RECORD.
+         READ GAME-HISTORY-FILE
+           AT END MOVE "Y" TO EOF-SWITCH
+         END-READ.
+
+       PROCESS-RECORD.
+         IF GH-TYPE = "S"
+           ADD 1 TO GAME-COUNT
+           *> GH-WINNER = 0 marks a co-winner tie; no single
+           *> strategy gets credited with the win in that case.
+           IF GH-WINNER > 0
+             MOVE GH-STRATEGY (GH-WINNER) TO W-STRATEGY
+             ADD 1 TO STRATEGY-WINS (W-STRATEGY)
+           END-IF
+           PERFORM ACCUM-PLAYER VARYING K FROM 1 BY 1 UNTIL K > 8
+         END-IF.
+         PERFORM READ-NEXT-RECORD.
+
+       ACCUM-PLAYER.
+         IF GH-STRATEGY (K) > 0
+           ADD GH-POINTS (K) TO STRATEGY-POINTS-TOTAL (GH-STRATEGY (K))
+           ADD 1 TO STRATEGY-POINTS-COUNT (GH-STRATEGY (K))
+         END-IF.
+
+       PRINT-REPORT.
+         DISPLAY " ".
+         DISPLAY "WARO STRATEGY REPORT - games read: " GAME-COUNT.
+         PERFORM PRINT-STRATEGY-LINE
+           VARYING K FROM 1 BY 1 UNTIL K > STRATEGY-COUNT.
+
+       PRINT-STRATEGY-LINE.
+         IF STRATEGY-POINTS-COUNT (K) > 0
+           COMPUTE STRATEGY-AVG-POINTS =
+             STRATEGY-POINTS-TOTAL (K) / STRATEGY-POINTS-COUNT (K)
+         ELSE
+           MOVE 0 TO STRATEGY-AVG-POINTS
+         END-IF.
+         DISPLAY STRATEGY-NAME (K)
+           " wins: " STRATEGY-WINS (K)
+           " avg-points: " STRATEGY-AVG-POINTS.
