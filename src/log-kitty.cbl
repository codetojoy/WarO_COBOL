@@ -6,15 +6,22 @@
           01 I PIC 9(2).
 
        LINKAGE SECTION.
-       78 NUM-CARDS               VALUE 4.
+       78 NUM-CARDS-MAX            VALUE 10.
+       01 NUM-CARDS PIC 9(2).
        01 KITTY-REC.
          02 PRIZE-CARD PIC 9(2).
-         02 KITTY-CARDS PIC 9(2) OCCURS NUM-CARDS TIMES.
+         02 KITTY-CARDS PIC 9(2) OCCURS NUM-CARDS-MAX TIMES.
+       *> "Y" (the default) traces every kitty slot as before; "N"
+       *> suppresses this per-card DISPLAY for a quiet batch run.
+       01 VERBOSE-SWITCH PIC X(1).
+         88 VERBOSE-TRACING VALUE "Y".
 
-       PROCEDURE DIVISION USING KITTY-REC.
-          DISPLAY " "
-            
-          PERFORM SHOW-KITTY VARYING I FROM 1 BY 1 UNTIL I>NUM-CARDS.
+       PROCEDURE DIVISION USING NUM-CARDS, KITTY-REC, VERBOSE-SWITCH.
+          IF VERBOSE-TRACING
+            DISPLAY " "
+
+            PERFORM SHOW-KITTY VARYING I FROM 1 BY 1 UNTIL I>NUM-CARDS
+          END-IF
 
           GOBACK
           .
