@@ -1,31 +1,256 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. player-turn.
- 
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           *> Bid audit trail, appended once per CALL so a disputed
+           *> game's bidding sequence can be reconstructed later; a
+           *> missing BIDAUDIT falls back to OUTPUT the first time,
+           *> same FILE STATUS 35 style as WARO's GAME-HISTORY-FILE.
+           SELECT AUDIT-FILE ASSIGN TO "BIDAUDIT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+         02 AUD-DATE PIC X(8).
+         02 FILLER PIC X VALUE SPACE.
+         02 AUD-NAME PIC X(6).
+         02 FILLER PIC X VALUE SPACE.
+         02 AUD-STRATEGY PIC 9(1).
+         02 FILLER PIC X VALUE SPACE.
+         02 AUD-PRIZE PIC 9(2).
+         02 FILLER PIC X VALUE SPACE.
+         02 AUD-BID PIC 9(2).
+         02 FILLER PIC X VALUE SPACE.
+         *> 10 must track NUM-CARDS-MAX in LINKAGE SECTION below; an FD
+         *> cannot forward-reference a 78-level constant.
+         02 AUD-HAND-BEFORE PIC 9(2) OCCURS 10 TIMES.
+         02 FILLER PIC X VALUE SPACE.
+         02 AUD-HAND-AFTER PIC 9(2) OCCURS 10 TIMES.
+
        LOCAL-STORAGE SECTION.
           01 I PIC 9(2).
+          01 J PIC 9(2).
+          01 BEST-IDX PIC 9(2) VALUE 0.
+          01 BEST-DIFF PIC 9(2) VALUE 99.
+          01 CUR-DIFF PIC 9(2).
+          01 AUDIT-STATUS PIC X(2).
+          01 AUDIT-IDX PIC 9(2).
+          *> Same 10 ceiling as AUD-HAND-BEFORE/AUD-HAND-AFTER above.
+          01 AUDIT-HAND-BEFORE PIC 9(2) OCCURS 10 TIMES.
+          01 AUDIT-HAND-AFTER PIC 9(2) OCCURS 10 TIMES.
+          01 HUMAN-SEL PIC 9(2).
+          01 HUMAN-VALID-SWITCH PIC X(1) VALUE "N".
+            88 HUMAN-SEL-VALID VALUE "Y".
 
        LINKAGE SECTION.
-       78 NUM-CARDS               VALUE 4.
+       78 NUM-CARDS-MAX            VALUE 10.
+       78 STRATEGY-NEXT           VALUE 1.
+       78 STRATEGY-MAX            VALUE 2.
+       78 STRATEGY-NEAREST        VALUE 3.
+       78 STRATEGY-HUMAN          VALUE 4.
+       01 NUM-CARDS PIC 9(2).
        01 PRIZE-CARD PIC 9(2).
        01 PLAYER-REC.
-         02 PLAYER-NAME PIC X(6).      
+         02 PLAYER-NAME PIC X(6).
          02 PLAYER-BID PIC 9(2).
-         02 PLAYER-POINTS PIC 9(2).
-         02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS TIMES.
+         02 PLAYER-POINTS PIC 9(4).
+         02 PLAYER-STRATEGY PIC 9(1).
+         *> Same position as WARO's PLAYER-TABLE entry; this program is
+         *> only ever CALLed for a seat that still has cards, but the
+         *> field has to line up byte-for-byte with the caller's group.
+         02 PLAYER-EXHAUSTED-SWITCH PIC X(1).
+         02 PLAYER-HAND PIC 9(2) OCCURS NUM-CARDS-MAX TIMES.
 
-       PROCEDURE DIVISION USING PRIZE-CARD, PLAYER-REC.
+       PROCEDURE DIVISION USING NUM-CARDS, PRIZE-CARD, PLAYER-REC.
           MOVE 0 TO PLAYER-BID.
-          PERFORM PICK-CARD VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS.
+
+          PERFORM SAVE-HAND-BEFORE
+            VARYING AUDIT-IDX FROM 1 BY 1 UNTIL AUDIT-IDX > 10.
+
+          EVALUATE PLAYER-STRATEGY
+            WHEN STRATEGY-MAX
+              PERFORM PICK-MAX-CARD
+            WHEN STRATEGY-NEAREST
+              PERFORM PICK-NEAREST-CARD
+            WHEN STRATEGY-HUMAN
+              PERFORM PICK-HUMAN-CARD
+            WHEN OTHER
+              PERFORM PICK-CARD
+                VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS
+          END-EVALUATE.
+
+          *> Runs for every strategy, not just STRATEGY-NEXT above, so
+          *> a corrupted hand table aborts the game no matter which
+          *> seat's strategy picked the bad card.
+          PERFORM VALIDATE-BID-CARD.
+
+          PERFORM SAVE-HAND-AFTER
+            VARYING AUDIT-IDX FROM 1 BY 1 UNTIL AUDIT-IDX > 10.
+          PERFORM WRITE-AUDIT-RECORD.
 
           GOBACK
           .
 
-       *> This is the "next-card" strategy used 
-       *> in other implementations.
-       *> TODO: enable other strategies 
+       *> Snapshots the hand before the strategy runs, since PICK-CARD
+       *> (and its MAX/NEAREST siblings) zero out the chosen slot in
+       *> place; unused slots beyond NUM-CARDS are zeroed too.
+       SAVE-HAND-BEFORE.
+         IF AUDIT-IDX <= NUM-CARDS
+           MOVE PLAYER-HAND (AUDIT-IDX) TO AUDIT-HAND-BEFORE (AUDIT-IDX)
+         ELSE
+           MOVE 0 TO AUDIT-HAND-BEFORE (AUDIT-IDX)
+         END-IF.
+
+       SAVE-HAND-AFTER.
+         IF AUDIT-IDX <= NUM-CARDS
+           MOVE PLAYER-HAND (AUDIT-IDX) TO AUDIT-HAND-AFTER (AUDIT-IDX)
+         ELSE
+           MOVE 0 TO AUDIT-HAND-AFTER (AUDIT-IDX)
+         END-IF.
+
+       *> Appends one BIDAUDIT row per CALL: player name, strategy,
+       *> the prize card on offer, the card actually bid, and the
+       *> full before/after hand state so a disputed game's bidding
+       *> sequence can be reconstructed later.
+       WRITE-AUDIT-RECORD.
+         OPEN EXTEND AUDIT-FILE.
+         IF AUDIT-STATUS = "35"
+           OPEN OUTPUT AUDIT-FILE
+         END-IF.
+         MOVE SPACES TO AUDIT-RECORD.
+         MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-DATE.
+         MOVE PLAYER-NAME TO AUD-NAME.
+         MOVE PLAYER-STRATEGY TO AUD-STRATEGY.
+         MOVE PRIZE-CARD TO AUD-PRIZE.
+         MOVE PLAYER-BID TO AUD-BID.
+         PERFORM FILL-AUDIT-HAND
+           VARYING AUDIT-IDX FROM 1 BY 1 UNTIL AUDIT-IDX > 10.
+         WRITE AUDIT-RECORD.
+         CLOSE AUDIT-FILE.
+
+       FILL-AUDIT-HAND.
+         MOVE AUDIT-HAND-BEFORE (AUDIT-IDX) TO
+           AUD-HAND-BEFORE (AUDIT-IDX).
+         MOVE AUDIT-HAND-AFTER (AUDIT-IDX) TO
+           AUD-HAND-AFTER (AUDIT-IDX).
+
+       *> "next-card" strategy: bid the first unplayed card in hand.
        PICK-CARD.
          IF PLAYER-BID = 0 AND PLAYER-HAND (I) > 0
            MOVE PLAYER-HAND (I) TO PLAYER-BID
-           MOVE 0 TO PLAYER-HAND (I) 
+           MOVE 0 TO PLAYER-HAND (I)
+         END-IF.
+
+       *> Confirms the card just moved into PLAYER-BID really was a
+       *> legitimate, previously-unplayed card for this seat - nonzero
+       *> and not still sitting duplicated in some other hand slot -
+       *> the same kind of control-total check VERIFY-SHUFFLE performs
+       *> on the deck, so a corrupted hand table produces a hard abend
+       *> right away instead of quietly handing the round to a bogus
+       *> winner. There's no deck-size ceiling to range-check against
+       *> here - NUM-CARDS-DECK is never passed down to this seat-level
+       *> subprogram - so PLAYER-BID = 0 (PIC 9(2) can't go negative)
+       *> is the only out-of-range value this check can actually see.
+       *> Called once from the shared tail in the PROCEDURE DIVISION
+       *> above, after whichever strategy paragraph set PLAYER-BID, so
+       *> every strategy gets the same check rather than just this one.
+       VALIDATE-BID-CARD.
+         IF PLAYER-BID = 0
+           DISPLAY "TRACER SEVERE ERROR: " PLAYER-NAME
+             " bid a zero/invalid card value"
+           STOP RUN RETURNING 16
+         END-IF.
+         PERFORM CHECK-BID-NOT-DUPLICATED
+           VARYING J FROM 1 BY 1 UNTIL J > NUM-CARDS.
+
+       CHECK-BID-NOT-DUPLICATED.
+         IF PLAYER-HAND (J) = PLAYER-BID
+           DISPLAY "TRACER SEVERE ERROR: " PLAYER-NAME
+             " bid card " PLAYER-BID " still duplicated in hand slot "
+             J
+           STOP RUN RETURNING 16
+         END-IF.
+
+       *> "max" strategy: bid the highest remaining card in hand.
+       PICK-MAX-CARD.
+         MOVE 0 TO BEST-IDX.
+         PERFORM FIND-MAX-CARD
+           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS.
+         IF BEST-IDX > 0
+           MOVE PLAYER-HAND (BEST-IDX) TO PLAYER-BID
+           MOVE 0 TO PLAYER-HAND (BEST-IDX)
+         END-IF.
+
+       FIND-MAX-CARD.
+         IF PLAYER-HAND (I) > 0
+           IF BEST-IDX = 0
+             MOVE I TO BEST-IDX
+           ELSE
+             IF PLAYER-HAND (I) > PLAYER-HAND (BEST-IDX)
+               MOVE I TO BEST-IDX
+             END-IF
+           END-IF
+         END-IF.
+
+       *> "nearest" strategy: bid the remaining card closest in value
+       *> to the prize card on offer this round.
+       PICK-NEAREST-CARD.
+         MOVE 0 TO BEST-IDX.
+         MOVE 99 TO BEST-DIFF.
+         PERFORM FIND-NEAREST-CARD
+           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS.
+         IF BEST-IDX > 0
+           MOVE PLAYER-HAND (BEST-IDX) TO PLAYER-BID
+           MOVE 0 TO PLAYER-HAND (BEST-IDX)
+         END-IF.
+
+       FIND-NEAREST-CARD.
+         IF PLAYER-HAND (I) > 0
+           IF PLAYER-HAND (I) > PRIZE-CARD
+             COMPUTE CUR-DIFF = PLAYER-HAND (I) - PRIZE-CARD
+           ELSE
+             COMPUTE CUR-DIFF = PRIZE-CARD - PLAYER-HAND (I)
+           END-IF
+           IF CUR-DIFF < BEST-DIFF
+             MOVE CUR-DIFF TO BEST-DIFF
+             MOVE I TO BEST-IDX
+           END-IF
+         END-IF.
+
+       *> "human" strategy: show the hand and the prize card on offer,
+       *> then ACCEPT the bid from the terminal instead of computing
+       *> it, so a person can play this seat against the automated
+       *> strategies.
+       PICK-HUMAN-CARD.
+         DISPLAY " ".
+         DISPLAY "Your hand, " PLAYER-NAME ":".
+         PERFORM SHOW-HUMAN-HAND-CARD
+           VARYING I FROM 1 BY 1 UNTIL I > NUM-CARDS.
+         DISPLAY "Prize card on offer: " PRIZE-CARD.
+         MOVE "N" TO HUMAN-VALID-SWITCH.
+         PERFORM PROMPT-HUMAN-BID UNTIL HUMAN-SEL-VALID.
+         MOVE PLAYER-HAND (HUMAN-SEL) TO PLAYER-BID.
+         MOVE 0 TO PLAYER-HAND (HUMAN-SEL).
+
+       SHOW-HUMAN-HAND-CARD.
+         IF PLAYER-HAND (I) > 0
+           DISPLAY "  [" I "] = " PLAYER-HAND (I)
+         END-IF.
+
+       *> Re-prompts until the operator picks a slot number that still
+       *> holds an unplayed card; a bad or out-of-range entry just
+       *> repeats the prompt rather than aborting the game.
+       PROMPT-HUMAN-BID.
+         DISPLAY "Enter hand slot to bid (1-" NUM-CARDS "): "
+           WITH NO ADVANCING.
+         ACCEPT HUMAN-SEL.
+         IF HUMAN-SEL > 0 AND HUMAN-SEL <= NUM-CARDS
+             AND PLAYER-HAND (HUMAN-SEL) > 0
+           MOVE "Y" TO HUMAN-VALID-SWITCH
+         ELSE
+           DISPLAY "Invalid selection, try again."
          END-IF.
