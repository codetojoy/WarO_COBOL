@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARO-TOURNEY.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           *> Parameter card for an unattended run: how many games to
+           *> play this job. A JCL step feeds this via a small
+           *> "//TOURNCTL DD *" style data set; standalone testing can
+           *> just drop a TOURNCTL file of its own in the run directory.
+           SELECT TOURN-PARM-FILE ASSIGN TO "TOURNCTL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS TOURN-PARM-STATUS.
+
+           *> Read back each game's final score line so the running
+           *> per-seat standings can be checkpointed.
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS GAME-HISTORY-STATUS.
+
+           *> Restart point for a tournament interrupted mid-run: last
+           *> completed game number and cumulative points per seat.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TOURNCKP"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CKPT-STATUS.
+
+           *> Season-long per-seat standings (player name, strategy,
+           *> games played, total points, wins) that survive across
+           *> separate job submissions, unlike TOURNCKP above which
+           *> only tracks progress within a single tournament run. Read
+           *> once at BEGIN and rewritten once at the end of this run's
+           *> games; a missing LEADERBOARD (FILE STATUS 35) just starts
+           *> a fresh season at all zeros.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBOARD"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LEADERBOARD-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD TOURN-PARM-FILE.
+         01 TOURN-PARM-RECORD.
+           02 TOURN-PARM-GAME-COUNT PIC 9(4).
+
+         *> Same layout WARO itself writes; duplicated here rather
+         *> than via a copybook, matching how WARO-REPORT already
+         *> carries its own copy of GAME-HIST-RECORD.
+         FD GAME-HISTORY-FILE.
+         01 GAME-HIST-RECORD.
+           02 GH-DATE PIC X(8).
+           02 FILLER PIC X.
+           02 GH-TYPE PIC X(1).
+           02 FILLER PIC X.
+           02 GH-ROUND PIC 9(2).
+           02 FILLER PIC X.
+           02 GH-PRIZE PIC 9(2).
+           02 FILLER PIC X.
+           02 GH-WINNER PIC 9(1).
+           02 FILLER PIC X.
+           *> 8 must track NUM-PLAYERS-MAX in waro.cbl.
+           02 GH-PLAYER-DATA OCCURS 8 TIMES.
+             03 GH-PLAYER-NAME PIC X(6).
+             03 FILLER PIC X.
+             03 GH-STRATEGY PIC 9(1).
+             03 FILLER PIC X.
+             03 GH-BID PIC 9(2).
+             03 FILLER PIC X.
+             *> Must track waro.cbl's GH-POINTS width so a wide score
+             *> doesn't misalign this shared GAMEHIST layout.
+             03 GH-POINTS PIC 9(4).
+             03 FILLER PIC X.
+
+         FD CHECKPOINT-FILE.
+         01 CKPT-RECORD.
+           02 CKPT-REC-GAME-NUM PIC 9(4).
+           02 FILLER PIC X.
+           *> Placeholder until knuth-shuffle grows a seed parameter;
+           *> stays 0 and is not yet round-trippable to a real
+           *> reshuffle.
+           02 CKPT-REC-DECK-SEED PIC 9(6).
+           02 FILLER PIC X.
+           *> 8 must track NUM-PLAYERS-MAX in waro.cbl.
+           02 CKPT-REC-SEAT-DATA OCCURS 8 TIMES.
+             03 CKPT-REC-SEAT-POINTS PIC 9(4).
+             03 FILLER PIC X.
+
+         *> One record per seat, keyed by the player name and strategy
+         *> that earned it (see LOAD-ONE-LB-ENTRY/WRITE-ONE-LB-ENTRY).
+         FD LEADERBOARD-FILE.
+         01 LEADERBOARD-RECORD.
+           02 LB-PLAYER-NAME PIC X(6).
+           02 FILLER PIC X.
+           02 LB-STRATEGY PIC 9(1).
+           02 FILLER PIC X.
+           02 LB-GAMES-PLAYED PIC 9(6).
+           02 FILLER PIC X.
+           02 LB-TOTAL-POINTS PIC 9(8).
+           02 FILLER PIC X.
+           02 LB-WINS PIC 9(6).
+
+         WORKING-STORAGE SECTION.
+         01 TOURN-PARM-STATUS PIC X(2).
+         01 GAME-HISTORY-STATUS PIC X(2).
+         01 GH-EOF-SWITCH PIC X(1) VALUE "N".
+           88 GH-AT-EOF VALUE "Y".
+         01 CKPT-STATUS PIC X(2).
+         01 TOURN-GAME-COUNT PIC 9(4).
+         01 START-GAME PIC 9(4).
+         01 TOURN-I PIC 9(4).
+         01 K PIC 9(2).
+
+         *> Used only when TOURNCTL is absent, so ad hoc testing
+         *> doesn't require a parameter card to be present.
+         78 TOURN-DEFAULT-GAME-COUNT VALUE 10.
+
+         *> Number of seats tracked in the checkpoint; must match
+         *> NUM-PLAYERS-MAX in waro.cbl.
+         78 CKPT-NUM-SEATS VALUE 8.
+         01 CKPT-LAST-GAME-NUM PIC 9(4) VALUE 0.
+         01 CUM-SEAT-POINTS PIC 9(4) OCCURS CKPT-NUM-SEATS TIMES
+                                     VALUE 0.
+         01 LAST-GAME-POINTS PIC 9(4) OCCURS CKPT-NUM-SEATS TIMES
+                                      VALUE 0.
+         01 LAST-GAME-WINNER PIC 9(1) VALUE 0.
+
+         01 LEADERBOARD-STATUS PIC X(2).
+         01 LB-EOF-SWITCH PIC X(1) VALUE "N".
+           88 LB-AT-EOF VALUE "Y".
+
+         *> Season-long per-seat cumulative standings, loaded from
+         *> LEADERBOARD at BEGIN (see READ-LEADERBOARD) and folded into
+         *> by ADD-GAME-POINTS as this run's games complete; written
+         *> back in full by WRITE-LEADERBOARD once the tournament ends.
+         01 LB-TABLE.
+           02 LB-ENTRY OCCURS CKPT-NUM-SEATS TIMES.
+             03 LB-SEAT-NAME PIC X(6) VALUE SPACES.
+             03 LB-SEAT-STRATEGY PIC 9(1) VALUE 0.
+             03 LB-SEAT-GAMES PIC 9(6) VALUE 0.
+             03 LB-SEAT-POINTS PIC 9(8) VALUE 0.
+             03 LB-SEAT-WINS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+         DISPLAY "TRACER : WARO TOURNAMENT BATCH".
+         PERFORM READ-TOURN-PARM.
+         PERFORM READ-CHECKPOINT.
+         PERFORM READ-LEADERBOARD.
+
+         COMPUTE START-GAME = CKPT-LAST-GAME-NUM + 1.
+         IF CKPT-LAST-GAME-NUM >= TOURN-GAME-COUNT
+           DISPLAY "TRACER prior tournament already reached game "
+             TOURN-GAME-COUNT ", starting a fresh run"
+           MOVE 0 TO CKPT-LAST-GAME-NUM
+           MOVE 1 TO START-GAME
+           PERFORM ZERO-SEAT-POINT
+             VARYING K FROM 1 BY 1 UNTIL K > CKPT-NUM-SEATS
+         END-IF.
+
+         DISPLAY "TRACER tournament games to play: " TOURN-GAME-COUNT.
+         IF START-GAME > 1
+           DISPLAY "TRACER resuming from checkpoint at game "
+             START-GAME
+         END-IF.
+
+         PERFORM PLAY-ONE-GAME
+           VARYING TOURN-I FROM START-GAME BY 1
+             UNTIL TOURN-I > TOURN-GAME-COUNT.
+
+         DISPLAY "TRACER tournament complete, rolling up standings".
+         CALL 'WARO-REPORT'.
+         PERFORM WRITE-LEADERBOARD.
+         PERFORM PRINT-LEADERBOARD.
+         DISPLAY "TRACER Tournament Ready."
+         GOBACK.
+
+       *> Reads the game-count parameter card; a missing TOURNCTL
+       *> (FILE STATUS 35) falls back to TOURN-DEFAULT-GAME-COUNT
+       *> rather than aborting the run, matching WARO's own
+       *> OPEN EXTEND / FILE STATUS 35 fallback on GAME-HISTORY-FILE.
+       READ-TOURN-PARM.
+         MOVE TOURN-DEFAULT-GAME-COUNT TO TOURN-GAME-COUNT.
+         OPEN INPUT TOURN-PARM-FILE.
+         IF TOURN-PARM-STATUS = "00"
+           READ TOURN-PARM-FILE
+             AT END CONTINUE
+             NOT AT END MOVE TOURN-PARM-GAME-COUNT TO TOURN-GAME-COUNT
+           END-READ
+           CLOSE TOURN-PARM-FILE
+         END-IF.
+
+       *> Loads the last checkpoint, if any, so a resubmitted job
+       *> after an abend picks up at the next unplayed game instead
+       *> of restarting the whole tournament from game one.
+       READ-CHECKPOINT.
+         MOVE 0 TO CKPT-LAST-GAME-NUM.
+         PERFORM ZERO-SEAT-POINT
+           VARYING K FROM 1 BY 1 UNTIL K > CKPT-NUM-SEATS.
+         OPEN INPUT CHECKPOINT-FILE.
+         IF CKPT-STATUS = "00"
+           READ CHECKPOINT-FILE
+             AT END CONTINUE
+             NOT AT END PERFORM LOAD-CHECKPOINT-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE
+         END-IF.
+
+       ZERO-SEAT-POINT.
+         MOVE 0 TO CUM-SEAT-POINTS (K).
+
+       *> Loads the season's standing-to-date, if any, so this run's
+       *> games add on top of every prior run's rather than starting
+       *> the leaderboard over. A missing LEADERBOARD (FILE STATUS 35)
+       *> leaves LB-TABLE at its all-zero/all-spaces defaults.
+       READ-LEADERBOARD.
+         OPEN INPUT LEADERBOARD-FILE.
+         IF LEADERBOARD-STATUS = "00"
+           MOVE "N" TO LB-EOF-SWITCH
+           PERFORM READ-NEXT-LB-RECORD
+           PERFORM LOAD-ONE-LB-ENTRY
+             VARYING K FROM 1 BY 1
+               UNTIL K > CKPT-NUM-SEATS OR LB-AT-EOF
+           CLOSE LEADERBOARD-FILE
+         END-IF.
+
+       READ-NEXT-LB-RECORD.
+         READ LEADERBOARD-FILE
+           AT END MOVE "Y" TO LB-EOF-SWITCH
+         END-READ.
+
+       LOAD-ONE-LB-ENTRY.
+         MOVE LB-PLAYER-NAME TO LB-SEAT-NAME (K).
+         MOVE LB-STRATEGY TO LB-SEAT-STRATEGY (K).
+         MOVE LB-GAMES-PLAYED TO LB-SEAT-GAMES (K).
+         MOVE LB-TOTAL-POINTS TO LB-SEAT-POINTS (K).
+         MOVE LB-WINS TO LB-SEAT-WINS (K).
+         PERFORM READ-NEXT-LB-RECORD.
+
+       LOAD-CHECKPOINT-RECORD.
+         MOVE CKPT-REC-GAME-NUM TO CKPT-LAST-GAME-NUM.
+         PERFORM LOAD-ONE-SEAT-POINT
+           VARYING K FROM 1 BY 1 UNTIL K > CKPT-NUM-SEATS.
+
+       LOAD-ONE-SEAT-POINT.
+         MOVE CKPT-REC-SEAT-POINTS (K) TO CUM-SEAT-POINTS (K).
+
+       *> One game per iteration; WARO appends its own "R"/"S" rows to
+       *> GAME-HISTORY and returns control via GOBACK instead of
+       *> STOP RUN, so the loop can keep going overnight unattended.
+       *> Every completed game rewrites TOURNCKP so a resubmit after
+       *> an abend never loses more than the in-flight game.
+       PLAY-ONE-GAME.
+         DISPLAY "TRACER tournament game " TOURN-I " of "
+           TOURN-GAME-COUNT.
+         CALL 'WARO'.
+         PERFORM FIND-LAST-GAME-SUMMARY.
+         PERFORM ADD-GAME-POINTS
+           VARYING K FROM 1 BY 1 UNTIL K > CKPT-NUM-SEATS.
+         PERFORM WRITE-CHECKPOINT.
+
+       *> Rescans GAME-HISTORY for the most recent "S" summary row
+       *> (the game just played) to pick up its final per-seat points.
+       FIND-LAST-GAME-SUMMARY.
+         MOVE "N" TO GH-EOF-SWITCH.
+         OPEN INPUT GAME-HISTORY-FILE.
+         PERFORM READ-NEXT-GH-RECORD.
+         PERFORM SCAN-ONE-GH-RECORD UNTIL GH-AT-EOF.
+         CLOSE GAME-HISTORY-FILE.
+
+       READ-NEXT-GH-RECORD.
+         READ GAME-HISTORY-FILE
+           AT END MOVE "Y" TO GH-EOF-SWITCH
+         END-READ.
+
+       SCAN-ONE-GH-RECORD.
+         IF GH-TYPE = "S"
+           MOVE GH-WINNER TO LAST-GAME-WINNER
+           PERFORM SAVE-LAST-GAME-POINT
+             VARYING K FROM 1 BY 1 UNTIL K > CKPT-NUM-SEATS
+         END-IF.
+         PERFORM READ-NEXT-GH-RECORD.
+
+       SAVE-LAST-GAME-POINT.
+         MOVE GH-POINTS (K) TO LAST-GAME-POINTS (K).
+         IF GH-PLAYER-NAME (K) NOT = SPACES
+           MOVE GH-PLAYER-NAME (K) TO LB-SEAT-NAME (K)
+           MOVE GH-STRATEGY (K) TO LB-SEAT-STRATEGY (K)
+         END-IF.
+
+       ADD-GAME-POINTS.
+         ADD LAST-GAME-POINTS (K) TO CUM-SEAT-POINTS (K).
+         *> A seat with no name never sat in this game (see WARO's
+         *> FILL-GH-PLAYER-FINAL), so it neither played a game nor can
+         *> have won one toward the season leaderboard.
+         IF LB-SEAT-NAME (K) NOT = SPACES
+           ADD 1 TO LB-SEAT-GAMES (K)
+           ADD LAST-GAME-POINTS (K) TO LB-SEAT-POINTS (K)
+           IF LAST-GAME-WINNER = K
+             ADD 1 TO LB-SEAT-WINS (K)
+           END-IF
+         END-IF.
+
+       WRITE-CHECKPOINT.
+         MOVE SPACES TO CKPT-RECORD.
+         MOVE TOURN-I TO CKPT-REC-GAME-NUM.
+         MOVE 0 TO CKPT-REC-DECK-SEED.
+         PERFORM FILL-CKPT-SEAT
+           VARYING K FROM 1 BY 1 UNTIL K > CKPT-NUM-SEATS.
+         OPEN OUTPUT CHECKPOINT-FILE.
+         WRITE CKPT-RECORD.
+         CLOSE CHECKPOINT-FILE.
+
+       FILL-CKPT-SEAT.
+         MOVE CUM-SEAT-POINTS (K) TO CKPT-REC-SEAT-POINTS (K).
+
+       *> Rewrites the whole season leaderboard in one pass, once this
+       *> run's games are all folded into LB-TABLE; unlike WRITE-
+       *> CHECKPOINT this only happens at the end of the run, not after
+       *> every game, since losing an in-flight game's leaderboard
+       *> credit to an abend is tolerable where losing its TOURNCKP
+       *> restart point is not.
+       WRITE-LEADERBOARD.
+         OPEN OUTPUT LEADERBOARD-FILE.
+         PERFORM WRITE-ONE-LB-ENTRY
+           VARYING K FROM 1 BY 1 UNTIL K > CKPT-NUM-SEATS.
+         CLOSE LEADERBOARD-FILE.
+
+       WRITE-ONE-LB-ENTRY.
+         MOVE SPACES TO LEADERBOARD-RECORD.
+         MOVE LB-SEAT-NAME (K) TO LB-PLAYER-NAME.
+         MOVE LB-SEAT-STRATEGY (K) TO LB-STRATEGY.
+         MOVE LB-SEAT-GAMES (K) TO LB-GAMES-PLAYED.
+         MOVE LB-SEAT-POINTS (K) TO LB-TOTAL-POINTS.
+         MOVE LB-SEAT-WINS (K) TO LB-WINS.
+         WRITE LEADERBOARD-RECORD.
+
+       *> Human-readable season standings, the leaderboard equivalent
+       *> of WARO's own PRINT-STANDINGS; seats with no games on record
+       *> (never-used seats beyond NUM-PLAYERS, or a brand-new season)
+       *> are skipped rather than printed as a blank name.
+       PRINT-LEADERBOARD.
+         DISPLAY "TRACER SEASON LEADERBOARD:".
+         PERFORM PRINT-ONE-LB-LINE
+           VARYING K FROM 1 BY 1 UNTIL K > CKPT-NUM-SEATS.
+
+       PRINT-ONE-LB-LINE.
+         IF LB-SEAT-NAME (K) NOT = SPACES
+           DISPLAY "TRACER   " LB-SEAT-NAME (K)
+             " (strategy " LB-SEAT-STRATEGY (K) ") - games "
+             LB-SEAT-GAMES (K) " wins " LB-SEAT-WINS (K)
+             " points " LB-SEAT-POINTS (K)
+         END-IF.
